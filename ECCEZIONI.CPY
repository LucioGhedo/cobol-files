@@ -0,0 +1,24 @@
+      ************************************************************
+      * LAYOUT CONDIVISO DELLA RIGA DI ECCEZIONE, SCRITTA DA TUTTI  *
+      * I PROGRAMMI SU UN UNICO FILE (ECCEZIONI.TXT) COSI' CHE LE   *
+      * ANOMALIE DI TUTTI I JOB SI POSSANO RIVEDERE IN UN SOLO      *
+      * POSTO INVECE CHE NEI SINGOLI LOG DI CONSOLE.                *
+      ************************************************************
+       01   RIGA-ECCEZIONE.
+            05 ECC-GG            PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 ECC-MM            PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 ECC-AAAA          PIC 9999.
+            05 FILLER            PIC X     VALUE SPACE.
+            05 ECC-HH            PIC 99.
+            05 FILLER            PIC X     VALUE ':'.
+            05 ECC-MIN           PIC 99.
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 ECC-PROGRAMMA     PIC X(8).
+            05 FILLER            PIC X     VALUE SPACE.
+            05 ECC-PARAGRAFO     PIC X(20).
+            05 FILLER            PIC X     VALUE SPACE.
+            05 ECC-CHIAVE        PIC X(15).
+            05 FILLER            PIC X     VALUE SPACE.
+            05 ECC-DESCRIZIONE   PIC X(40).
