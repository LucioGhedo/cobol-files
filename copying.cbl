@@ -1,138 +1,867 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. COPYING.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/3/2017
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-***************************************************
-* DICHIARO I FILE DI INPUT E OUTPUT CHE ANDRO AD  *
-* USARE E GLI ASSEGNO UN NOME ALL INTERNO DEL PROG*
-***************************************************
-
-     SELECT PRIMOF   ASSIGN TO 'ANAGRA.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
-
-     SELECT VERONA ASSIGN TO 'VERONA.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-     
-     SELECT ROMA ASSIGN TO 'ROMA.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-     
-     SELECT ALTRI ASSIGN TO 'ALTRI.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-*
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF  PIC X(33).
- FD   ROMA
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-ROMA.
- 01 REC-ROMA  PIC X(33).
- FD   VERONA
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-VERONA.
- 01 REC-VERONA  PIC X(33).
- FD   ALTRI
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-ALTRI.
- 01 REC-ALTRI  PIC X(33).
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ETA            PIC 999.
-      05 CITTA          PIC X(10).
-      
- 01   WS-OUTF.     
-      05 OUT-COGNOME    PIC X(10). 
-      05 OUT-NOME       PIC X(10).
-      05 OUT-ETA        PIC 999.
-      05 OUT-CITTA      PIC X(10).
-*                
-    
- 01 FINE-FILE PIC X VALUE SPACES.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN INPUT PRIMOF.
-     OPEN OUTPUT ROMA.   
-     OPEN OUTPUT VERONA.
-     OPEN OUTPUT ALTRI.
-     READ PRIMOF INTO WS-PRIMOF AT END 
-          MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.    
-    
-     MOVE WS-PRIMOF TO WS-OUTF.
-     
-**********************************************     
-* CONTROLLO A CHE CITTA CORRISPONDE E FACCIO *
-* WRITE NEL FILE CORRISPONDENTE              *
-**********************************************
-     IF CITTA = 'ROMA      '         
-          WRITE REC-ROMA FROM WS-OUTF     
-     END-IF
-     IF CITTA = 'VERONA    '
-          WRITE REC-VERONA FROM WS-OUTF
-     END-IF
-     IF CITTA NOT EQUAL TO 'ROMA      ' 
-     AND NOT EQUAL TO 'VERONA    '
-          WRITE REC-ALTRI FROM WS-OUTF
-     END-IF
-     
-     
-     
-      READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.    
-      EXIT.
-* 
- CHIUSURA. 
-******************************************** 
-*   CHIUDO TUTTI I FILE                    *
-********************************************
-     CLOSE PRIMOF
-           ROMA
-           VERONA
-           ALTRI. 
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPYING.
+       AUTHOR. LUCIO
+       DATE-WRITTEN. 13/3/2017
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+      ***************************************************
+      * DICHIARO I FILE DI INPUT E OUTPUT CHE ANDRO AD   *
+      * USARE E GLI ASSEGNO UN NOME ALL INTERNO DEL PROG *
+      ***************************************************
+
+           SELECT PRIMOF   ASSIGN TO 'ANAGRA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRIMOF-STATUS.
+      * OUTPUT FILE
+
+           SELECT VERONA ASSIGN TO 'VERONA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ROMA ASSIGN TO 'ROMA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ALTRI ASSIGN TO 'ALTRI.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * CITTA ESTERE, SEPARATE DA ALTRI (DOMESTICHE NON ROMA/VERONA)
+
+           SELECT ESTERO ASSIGN TO 'ESTERO.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * FILE DI CONTROLLO DELLE ROTTE PER CITTA (FACOLTATIVO)
+
+           SELECT OPTIONAL ROUTING ASSIGN TO 'CITTA-ROUTE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ROUTE-STATUS.
+      * REPORT DEI TOTALI DI CONTROLLO
+
+           SELECT REPORTF ASSIGN TO 'COPYING-REPORTF.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * CHECKPOINT FILE PER IL RESTART
+
+           SELECT CHECKPOINT ASSIGN TO 'COPYING-CHECKPOINT.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CK-STATUS.
+      * RECORD SCARTATI PERCHE' DUPLICATI (STESSI NOME/COGNOME/CITTA)
+
+           SELECT DUPFILE ASSIGN TO 'DUPFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DUP-STATUS.
+      * FILE CONDIVISO DELLE ECCEZIONI DI TUTTI I JOB
+
+           SELECT ECCEZIONI ASSIGN TO 'ECCEZIONI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ECC-STATUS.
+      *
+
+      ************************************************************
+      *                       DATA DIVISION
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF  PIC X(33).
+       FD   ROMA
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-ROMA.
+       01 REC-ROMA  PIC X(33).
+       FD   VERONA
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-VERONA.
+       01 REC-VERONA  PIC X(33).
+       FD   ALTRI
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-ALTRI.
+       01 REC-ALTRI  PIC X(33).
+       FD   ESTERO
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-ESTERO.
+       01 REC-ESTERO  PIC X(33).
+       FD   ROUTING
+            DATA RECORD IS REC-ROUTING.
+       01 REC-ROUTING  PIC X(11).
+       FD   REPORTF
+            DATA RECORD IS REC-REPORTF.
+       01 REC-REPORTF  PIC X(80).
+       FD   CHECKPOINT
+            RECORD CONTAINS 6 CHARACTERS
+            DATA RECORD IS REC-CHECKPOINT.
+       01 REC-CHECKPOINT  PIC 9(6).
+       FD   DUPFILE
+            DATA RECORD IS REC-DUPFILE.
+       01 REC-DUPFILE.
+            05 DUP-NOME       PIC X(10).
+            05 DUP-COGNOME    PIC X(10).
+            05 DUP-CITTA      PIC X(10).
+
+       FD   ECCEZIONI
+            DATA RECORD IS REC-ECCEZIONE.
+       01 REC-ECCEZIONE  PIC X(104).
+      ************************************************************
+      *                WORKING-STORAGE SECTION
+      ************************************************************
+
+       WORKING-STORAGE SECTION.
+       COPY ANAGRAF REPLACING ANNI BY ETA.
+
+       01   WS-PRIMOF-STATUS  PIC XX.
+
+       01   WS-OUTF.
+            05 OUT-COGNOME    PIC X(10).
+            05 OUT-NOME       PIC X(10).
+            05 OUT-ETA        PIC 999.
+            05 OUT-CITTA      PIC X(10).
+      *
+
+       01 FINE-FILE PIC X VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER IL FILE DI CONTROLLO ROTTE               *
+      ************************************************************
+       01 WS-MAX-ROTTE          PIC 9(4) VALUE 200.
+       01 TAB-ROTTE.
+            05 ROTTA OCCURS 1 TO 200 TIMES DEPENDING ON WS-NUM-ROTTE
+               INDEXED BY IND-ROTTA.
+               10 RT-CITTA      PIC X(10).
+               10 RT-CODICE     PIC 9.
+       01 WS-NUM-ROTTE          PIC 9(4) VALUE 0.
+       01 WS-ROUTE-STATUS       PIC XX.
+       01 WS-ROUTE-MODE         PIC X    VALUE 'N'.
+       01 WS-ROUTE-EOF          PIC X    VALUE 'N'.
+
+      ************************************************************
+      *     ELENCO DI DEFAULT DELLE CITTA' ESTERE PIU' COMUNI,      *
+      *     USATO QUANDO CITTA-ROUTE.TXT NON LA CLASSIFICA GIA':     *
+      *     COSI' L'INSTRADAMENTO VERSO ESTERO.TXT FUNZIONA ANCHE    *
+      *     SENZA ALCUN FILE DI CONTROLLO IN CONSEGNA.               *
+      ************************************************************
+       01 WS-CITTA-ESTERE-DEFAULT.
+            05 FILLER           PIC X(10) VALUE 'LONDRA'.
+            05 FILLER           PIC X(10) VALUE 'PARIGI'.
+            05 FILLER           PIC X(10) VALUE 'BERLINO'.
+            05 FILLER           PIC X(10) VALUE 'MADRID'.
+            05 FILLER           PIC X(10) VALUE 'NEW YORK'.
+            05 FILLER           PIC X(10) VALUE 'GINEVRA'.
+            05 FILLER           PIC X(10) VALUE 'AMSTERDAM'.
+            05 FILLER           PIC X(10) VALUE 'VIENNA'.
+       01 TAB-CITTA-ESTERE REDEFINES WS-CITTA-ESTERE-DEFAULT.
+            05 CE-CITTA OCCURS 8 TIMES
+               INDEXED BY IND-CITTA-ESTERA PIC X(10).
+       01 WS-NUM-CITTA-ESTERE   PIC 9(2) VALUE 8.
+       01 WS-CITTA-ESTERA       PIC X    VALUE 'N'.
+       01 WS-ROUTING-REC.
+            05 RI-CITTA         PIC X(10).
+            05 RI-CODICE        PIC 9.
+       01 WS-CODICE-DEST        PIC 9    VALUE 0.
+
+      ************************************************************
+      *           AREE PER IL RILEVAMENTO DUPLICATI                *
+      ************************************************************
+       01 WS-MAX-VISTI          PIC 9(4) VALUE 2000.
+       01 TAB-VISTI.
+            05 VISTO OCCURS 1 TO 2000 TIMES DEPENDING ON WS-NUM-VISTI
+               INDEXED BY IND-VISTI.
+               10 VI-NOME       PIC X(10).
+               10 VI-COGNOME    PIC X(10).
+               10 VI-CITTA      PIC X(10).
+       01 WS-NUM-VISTI          PIC 9(4) VALUE 0.
+       01 WS-DUPLICATO          PIC X    VALUE 'N'.
+       01 WS-DUP-STATUS         PIC XX.
+
+      ************************************************************
+      *           CONTATORI PER IL REPORT DI CONTROLLO              *
+      ************************************************************
+       01 WS-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01 WS-COUNT-ROMA         PIC 9(6) VALUE 0.
+       01 WS-COUNT-VERONA       PIC 9(6) VALUE 0.
+       01 WS-COUNT-ALTRI        PIC 9(6) VALUE 0.
+       01 WS-COUNT-ESTERO       PIC 9(6) VALUE 0.
+       01 WS-COUNT-DUP          PIC 9(6) VALUE 0.
+
+       01 WS-MODALITA-SCRITTURA PIC X    VALUE 'S'.
+
+      ************************************************************
+      *     TOTALI PER CITTA (STILE ABI), ACCUMULATI DURANTE LA     *
+      *     STESSA PASSATA DI ROUTING, SENZA UN GIRO SEPARATO        *
+      ************************************************************
+       01 WS-MAX-CITTA-TOT      PIC 9(4) VALUE 500.
+       01 TAB-CITTA-TOT.
+            05 CITTA-TOT OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-NUM-CITTA-TOT
+               INDEXED BY IND-CITTA-TOT.
+               10 CT-CITTA      PIC X(10).
+               10 CT-TOTALE     PIC 9(6).
+       01 WS-NUM-CITTA-TOT      PIC 9(4) VALUE 0.
+       01 WS-CITTA-TROVATA      PIC X    VALUE 'N'.
+       01 WS-GRAN-TOTALE-CITTA  PIC 9(6) VALUE 0.
+
+      ************************************************************
+      *           AREE PER IL CHECKPOINT/RESTART                    *
+      ************************************************************
+       01 WS-CK-STATUS          PIC XX.
+       01 WS-RESTART            PIC X    VALUE 'N'.
+       01 WS-SKIP-COUNT         PIC 9(6) VALUE 0.
+       01 WS-SKIP-IDX           PIC 9(6) VALUE 0.
+
+      ************************************************************
+      *           AREE PER IL REPORT DEI TOTALI DI CONTROLLO        *
+      ************************************************************
+       01 WS-DATA-ESECUZIONE.
+            05 WS-ANNO           PIC 9999.
+            05 WS-MESE           PIC 99.
+            05 WS-GIORNO         PIC 99.
+
+      ************************************************************
+      *           AREA PER IL CODICE DI RITORNO AL JOB SCHEDULER   *
+      * 0 = ELABORAZIONE REGOLARE                                 *
+      * 4 = ELABORAZIONE COMPLETATA CON SEGNALAZIONI               *
+      * 8 = ELABORAZIONE NON ESEGUITA O INTERROTTA                 *
+      ************************************************************
+       01 WS-RETURN-CODE         PIC 9 VALUE ZERO.
+
+      ************************************************************
+      *           AREE PER IL FILE CONDIVISO DELLE ECCEZIONI        *
+      ************************************************************
+       COPY ECCEZIONI.
+       01 WS-ECC-STATUS         PIC XX.
+       01 WS-ORA-ESECUZIONE.
+            05 WS-ORE            PIC 99.
+            05 WS-MIN            PIC 99.
+            05 WS-SEC            PIC 99.
+            05 WS-CENT           PIC 99.
+
+      ************************************************************
+      *     CONTROLLO QUALITA' SU NOME/COGNOME LETTI DA ANAGR.TXT   *
+      ************************************************************
+       01 WS-QC-CAMPO           PIC X(10) VALUE SPACES.
+       01 TAB-QC-CAMPO REDEFINES WS-QC-CAMPO.
+            05 QC-CARATTERE     OCCURS 10 TIMES PIC X.
+       01 WS-QC-IND             PIC 99 VALUE 1.
+       01 WS-QC-ULTIMO          PIC 99 VALUE 0.
+       01 WS-QC-PAROLE          PIC 9  VALUE 0.
+       01 WS-QC-IN-PAROLA       PIC X  VALUE 'N'.
+       01 WS-QC-SPAZI-CONSEC    PIC 9  VALUE 0.
+       01 WS-QC-CIFRA           PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-INIZ     PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-DOPPIO   PIC X  VALUE 'N'.
+       01 WS-QC-VALIDO          PIC X  VALUE 'N'.
+       01 WS-QC-NOME-CAMPO      PIC X(10) VALUE SPACES.
+
+       01 INTESTAZIONE-REPORT.
+            05 FILLER            PIC X(24) VALUE
+               'REPORT COPYING - TOTALI'.
+            05 FILLER            PIC X(4)  VALUE SPACES.
+            05 FILLER            PIC X(11) VALUE 'DATA ESEC. '.
+            05 IR-GG             PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 IR-MM             PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 IR-AAAA           PIC 9999.
+
+       01 RIGA-CONTEGGIO.
+            05 RC-ETICHETTA      PIC X(22).
+            05 RC-VALORE         PIC ZZZZZ9.
+
+       01 INTESTAZIONE-CITTA.
+            05 FILLER            PIC X(24) VALUE
+               'TOTALI PER CITTA (ABI)'.
+
+       01 RIGA-CITTA-TOT.
+            05 RCT-CITTA         PIC X(10).
+            05 FILLER            PIC X(13) VALUE SPACES.
+            05 FILLER            PIC X(7)  VALUE 'TOT. '.
+            05 RCT-TOTALE        PIC ZZZZZ9.
+
+       01 RIGA-TOTALE-CITTA.
+            05 FILLER            PIC X(20) VALUE 'TOTALE GENERALE   '.
+            05 RTC-TOTALE        PIC ZZZZZ9.
+
+      ************************************************************
+      *                PROCEDURE DIVISION
+      ************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM CARICA-ROTTE THRU FINE-CARICA-ROTTE.
+            PERFORM CONTROLLA-CHECKPOINT
+               THRU FINE-CONTROLLA-CHECKPOINT.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
+            PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+      *
+       CARICA-ROTTE.
+      **************************************************************
+      * LEGGE IL FILE DI CONTROLLO DELLE ROTTE (CITTA-ROUTE.TXT) SE *
+      * PRESENTE: UNA RIGA PER CITTA CON IL CODICE DI DESTINAZIONE  *
+      * (1=ROMA 2=VERONA 3=ALTRI 4=ESTERO). SE NON C'E' SI USANO LE *
+      * REGOLE DI DEFAULT (ROMA/VERONA FISSE, IL RESTO IN ALTRI).   *
+      **************************************************************
+           MOVE 'N' TO WS-ROUTE-MODE.
+           OPEN INPUT ROUTING.
+           IF WS-ROUTE-STATUS = '00'
+               MOVE 'S' TO WS-ROUTE-MODE
+               MOVE 'N' TO WS-ROUTE-EOF
+               PERFORM LEGGI-ROTTA THRU FINE-LEGGI-ROTTA
+                    UNTIL WS-ROUTE-EOF = 'S'
+               CLOSE ROUTING
+           ELSE
+               CLOSE ROUTING
+           END-IF.
+       FINE-CARICA-ROTTE.
+            EXIT.
+      *
+       LEGGI-ROTTA.
+           READ ROUTING INTO WS-ROUTING-REC AT END
+                MOVE 'S' TO WS-ROUTE-EOF
+                NOT AT END
+                     IF WS-NUM-ROTTE < WS-MAX-ROTTE
+                         ADD 1 TO WS-NUM-ROTTE
+                         MOVE RI-CITTA  TO RT-CITTA(WS-NUM-ROTTE)
+                         MOVE RI-CODICE TO RT-CODICE(WS-NUM-ROTTE)
+                     END-IF
+           END-READ.
+       FINE-LEGGI-ROTTA.
+            EXIT.
+      *
+       CONTROLLA-CHECKPOINT.
+      **************************************************************
+      * SE UN'ESECUZIONE PRECEDENTE E' STATA INTERROTTA RESTA UN    *
+      * CHECKPOINT CON IL NUMERO DI RECORD GIA' COPIATI: LI SI      *
+      * RILEGGE (SENZA RISCRIVERLI) PER RIPARTIRE DA LI'.           *
+      **************************************************************
+           MOVE 'N' TO WS-RESTART.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CK-STATUS = '00'
+               READ CHECKPOINT INTO WS-SKIP-COUNT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE 'S' TO WS-RESTART
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+       FINE-CONTROLLA-CHECKPOINT.
+            EXIT.
+      *
+       APERTURA.
+
+           OPEN INPUT PRIMOF.
+
+           IF WS-RESTART = 'S'
+               OPEN EXTEND ROMA
+               OPEN EXTEND VERONA
+               OPEN EXTEND ALTRI
+               OPEN EXTEND ESTERO
+               OPEN EXTEND DUPFILE
+               DISPLAY 'RIPRESA DA CHECKPOINT: ' WS-SKIP-COUNT
+                       ' RECORD GIA ELABORATI'
+               PERFORM RIELABORA-SALTATI THRU FINE-RIELABORA-SALTATI
+                    VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+           ELSE
+               OPEN OUTPUT ROMA
+               OPEN OUTPUT VERONA
+               OPEN OUTPUT ALTRI
+               OPEN OUTPUT ESTERO
+               OPEN OUTPUT DUPFILE
+           END-IF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                DISPLAY 'FILE PRIMOF VUOTO'
+                IF WS-RETURN-CODE < 4
+                    MOVE 4 TO WS-RETURN-CODE
+                END-IF
+                MOVE 'APERTURA'       TO ECC-PARAGRAFO
+                MOVE SPACES           TO ECC-CHIAVE
+                MOVE 'FILE PRIMOF VUOTO' TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       RIELABORA-SALTATI.
+      **************************************************************
+      * RILEGGE (SENZA RISCRIVERE) I RECORD GIA' COPIATI PRIMA      *
+      * DELL'INTERRUZIONE, PER RICOSTRUIRE CONTATORI E TABELLA      *
+      * DEI DUPLICATI ESATTAMENTE COME SE NON CI FOSSE STATO STOP.  *
+      **************************************************************
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+                     ADD 1 TO WS-RECORD-COUNT
+                     MOVE 'N' TO WS-MODALITA-SCRITTURA
+                     PERFORM PROCESSA-RECORD THRU FINE-PROCESSA-RECORD
+           END-READ.
+       FINE-RIELABORA-SALTATI.
+            EXIT.
+      *
+       ELABORA.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE 'S' TO WS-MODALITA-SCRITTURA.
+           PERFORM PROCESSA-RECORD THRU FINE-PROCESSA-RECORD.
+           PERFORM SCRIVI-CHECKPOINT THRU FINE-SCRIVI-CHECKPOINT.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+       FINE-ELABORA.
+            EXIT.
+      *
+       VERIFICA-LUNGHEZZA-PRIMOF.
+      **************************************************************
+      * IL FILE STATUS '04' SEGNALA UNA LETTURA RIUSCITA MA CON UN  *
+      * RECORD DI LUNGHEZZA DIVERSA DA QUELLA ATTESA DAL LAYOUT     *
+      * CONDIVISO (COPY ANAGRAF): SEGNALIAMOLO SUBITO INVECE DI     *
+      * LASCIARE CHE I CAMPI SI SFASINO IN SILENZIO.                *
+      **************************************************************
+           IF WS-PRIMOF-STATUS = '04'
+               DISPLAY 'ATTENZIONE: LUNGHEZZA RECORD ANAGRA.TXT NON'
+                       ' CONFORME AL LAYOUT ATTESO'
+               MOVE 'S' TO FINE-FILE
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+               MOVE 'VERIFICA-LUNGHEZZA-PRIMOF' TO ECC-PARAGRAFO
+               MOVE SPACES                      TO ECC-CHIAVE
+               MOVE 'LUNGHEZZA RECORD ANAGRA.TXT NON CONFORME'
+                                                TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-LUNGHEZZA-PRIMOF.
+            EXIT.
+      *
+       CONTROLLA-QUALITA-ANAGRAFICA.
+      **************************************************************
+      * SEGNALA NOME/COGNOME SOSPETTI (CIFRE INCORPORATE, SPAZI     *
+      * DOPPI, SPAZIO INIZIALE) PRIMA CHE IL RECORD VENGA INSTRADATO*
+      * E SCRITTO SUI FILE DI DESTINAZIONE.                         *
+      **************************************************************
+           MOVE 'NOME'    TO WS-QC-NOME-CAMPO.
+           MOVE NOME      TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+
+           MOVE 'COGNOME' TO WS-QC-NOME-CAMPO.
+           MOVE COGNOME   TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+       FINE-CONTROLLA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       VERIFICA-QUALITA-ANAGRAFICA.
+           MOVE 0   TO WS-QC-PAROLE.
+           MOVE 'N' TO WS-QC-IN-PAROLA.
+           MOVE 0   TO WS-QC-ULTIMO.
+           MOVE 0   TO WS-QC-SPAZI-CONSEC.
+           MOVE 'N' TO WS-QC-CIFRA.
+           MOVE 'N' TO WS-QC-SPAZIO-INIZ.
+           MOVE 'N' TO WS-QC-SPAZIO-DOPPIO.
+           MOVE 'N' TO WS-QC-VALIDO.
+           PERFORM TROVA-ULTIMO-QUALITA THRU FINE-TROVA-ULTIMO-QUALITA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-ULTIMO > 0 AND QC-CARATTERE(1) = SPACE
+               MOVE 'S' TO WS-QC-SPAZIO-INIZ
+           END-IF.
+           PERFORM SCANSIONA-QUALITA-ANAGRAFICA
+              THRU FINE-SCANSIONA-QUALITA-ANAGRAFICA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-PAROLE = 1 AND WS-QC-CIFRA = 'N'
+                   AND WS-QC-SPAZIO-INIZ = 'N'
+                   AND WS-QC-SPAZIO-DOPPIO = 'N'
+               MOVE 'S' TO WS-QC-VALIDO
+           ELSE
+               DISPLAY 'QUALITA'' DATI: ' WS-QC-NOME-CAMPO
+                       ' NON VALIDO (' WS-QC-CAMPO ')'
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+               MOVE 'VERIFICA-QUALITA-ANAGRAFICA' TO ECC-PARAGRAFO
+               MOVE WS-QC-CAMPO                   TO ECC-CHIAVE
+               STRING 'CAMPO ' WS-QC-NOME-CAMPO DELIMITED BY SIZE
+                      ' NON VALIDO' DELIMITED BY SIZE
+                      INTO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       TROVA-ULTIMO-QUALITA.
+           IF QC-CARATTERE(WS-QC-IND) NOT = SPACE
+               MOVE WS-QC-IND TO WS-QC-ULTIMO
+           END-IF.
+       FINE-TROVA-ULTIMO-QUALITA.
+            EXIT.
+      *
+       SCANSIONA-QUALITA-ANAGRAFICA.
+           IF QC-CARATTERE(WS-QC-IND) = SPACE
+               MOVE 'N' TO WS-QC-IN-PAROLA
+               IF WS-QC-IND < WS-QC-ULTIMO
+                   ADD 1 TO WS-QC-SPAZI-CONSEC
+                   IF WS-QC-SPAZI-CONSEC > 1
+                       MOVE 'S' TO WS-QC-SPAZIO-DOPPIO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-QC-SPAZI-CONSEC
+               IF WS-QC-IN-PAROLA = 'N'
+                   ADD 1 TO WS-QC-PAROLE
+                   MOVE 'S' TO WS-QC-IN-PAROLA
+               END-IF
+               IF QC-CARATTERE(WS-QC-IND) >= '0'
+                       AND QC-CARATTERE(WS-QC-IND) <= '9'
+                   MOVE 'S' TO WS-QC-CIFRA
+               END-IF
+           END-IF.
+       FINE-SCANSIONA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       PROCESSA-RECORD.
+           MOVE NOME    TO OUT-NOME.
+           MOVE COGNOME TO OUT-COGNOME.
+           MOVE ETA     TO OUT-ETA.
+           MOVE CITTA   TO OUT-CITTA.
+           PERFORM DETERMINA-DESTINAZIONE
+              THRU FINE-DETERMINA-DESTINAZIONE.
+           PERFORM CONTROLLA-DUPLICATO THRU FINE-CONTROLLA-DUPLICATO.
+
+           IF WS-DUPLICATO = 'S'
+               ADD 1 TO WS-COUNT-DUP
+               IF WS-MODALITA-SCRITTURA = 'S'
+                   MOVE NOME    TO DUP-NOME
+                   MOVE COGNOME TO DUP-COGNOME
+                   MOVE CITTA   TO DUP-CITTA
+                   WRITE REC-DUPFILE
+               END-IF
+           ELSE
+               IF WS-MODALITA-SCRITTURA = 'S'
+                   PERFORM SCRIVI-DESTINAZIONE
+                      THRU FINE-SCRIVI-DESTINAZIONE
+               END-IF
+               PERFORM AGGIORNA-CONTATORI THRU FINE-AGGIORNA-CONTATORI
+               PERFORM AGGIORNA-TOTALI-CITTA
+                  THRU FINE-AGGIORNA-TOTALI-CITTA
+           END-IF.
+       FINE-PROCESSA-RECORD.
+            EXIT.
+      *
+       DETERMINA-DESTINAZIONE.
+      **************************************************************
+      * CONTROLLO A CHE CITTA CORRISPONDE E STABILISCO IL CODICE DI *
+      * DESTINAZIONE: PRIMA SECONDO IL FILE DI CONTROLLO ROTTE (SE  *
+      * PRESENTE), ALTRIMENTI CON LE REGOLE FISSE DI SEMPRE.        *
+      **************************************************************
+           MOVE ZERO TO WS-CODICE-DEST.
+           IF WS-ROUTE-MODE = 'S'
+               SET IND-ROTTA TO 1
+               PERFORM CERCA-ROTTA THRU FINE-CERCA-ROTTA
+                    UNTIL IND-ROTTA > WS-NUM-ROTTE
+                       OR WS-CODICE-DEST NOT = ZERO
+           END-IF.
+
+           IF WS-CODICE-DEST = ZERO
+               IF CITTA = 'ROMA      '
+                   MOVE 1 TO WS-CODICE-DEST
+               ELSE
+                   IF CITTA = 'VERONA    '
+                       MOVE 2 TO WS-CODICE-DEST
+                   ELSE
+                       PERFORM VERIFICA-CITTA-ESTERA
+                          THRU FINE-VERIFICA-CITTA-ESTERA
+                       IF WS-CITTA-ESTERA = 'S'
+                           MOVE 4 TO WS-CODICE-DEST
+                       ELSE
+                           MOVE 3 TO WS-CODICE-DEST
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       FINE-DETERMINA-DESTINAZIONE.
+            EXIT.
+      *
+       CERCA-ROTTA.
+           IF RT-CITTA(IND-ROTTA) = CITTA
+               MOVE RT-CODICE(IND-ROTTA) TO WS-CODICE-DEST
+           END-IF.
+           SET IND-ROTTA UP BY 1.
+       FINE-CERCA-ROTTA.
+            EXIT.
+      *
+       VERIFICA-CITTA-ESTERA.
+           MOVE 'N' TO WS-CITTA-ESTERA.
+           SET IND-CITTA-ESTERA TO 1.
+           PERFORM SCANSIONA-CITTA-ESTERA
+              THRU FINE-SCANSIONA-CITTA-ESTERA
+                UNTIL IND-CITTA-ESTERA > WS-NUM-CITTA-ESTERE
+                   OR WS-CITTA-ESTERA = 'S'.
+       FINE-VERIFICA-CITTA-ESTERA.
+            EXIT.
+      *
+       SCANSIONA-CITTA-ESTERA.
+           IF CE-CITTA(IND-CITTA-ESTERA) = CITTA
+               MOVE 'S' TO WS-CITTA-ESTERA
+           END-IF.
+           SET IND-CITTA-ESTERA UP BY 1.
+       FINE-SCANSIONA-CITTA-ESTERA.
+            EXIT.
+      *
+       SCRIVI-ECCEZIONE.
+      **************************************************************
+      * APPENDE UNA RIGA AL FILE CONDIVISO ECCEZIONI.TXT, LO STESSO  *
+      * GIA' USATO DA ABI, CERCA, INDICI E TABORD, COSI' CHE LE      *
+      * ANOMALIE DI TUTTI I JOB SI RIVEDANO IN UN SOLO POSTO.        *
+      **************************************************************
+           ACCEPT WS-DATA-ESECUZIONE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-ESECUZIONE  FROM TIME.
+
+           MOVE WS-GIORNO    TO ECC-GG.
+           MOVE WS-MESE      TO ECC-MM.
+           MOVE WS-ANNO      TO ECC-AAAA.
+           MOVE WS-ORE       TO ECC-HH.
+           MOVE WS-MIN       TO ECC-MIN.
+           MOVE 'COPYING'    TO ECC-PROGRAMMA.
+
+           OPEN EXTEND ECCEZIONI.
+           IF WS-ECC-STATUS NOT = '00'
+               OPEN OUTPUT ECCEZIONI
+           END-IF.
+           WRITE REC-ECCEZIONE FROM RIGA-ECCEZIONE.
+           CLOSE ECCEZIONI.
+       FINE-SCRIVI-ECCEZIONE.
+            EXIT.
+      *
+       CONTROLLA-DUPLICATO.
+           MOVE 'N' TO WS-DUPLICATO.
+           SET IND-VISTI TO 1.
+           PERFORM CERCA-VISTO THRU FINE-CERCA-VISTO
+                UNTIL IND-VISTI > WS-NUM-VISTI OR WS-DUPLICATO = 'S'.
+
+           IF WS-DUPLICATO = 'N'
+               IF WS-NUM-VISTI < WS-MAX-VISTI
+                   ADD 1 TO WS-NUM-VISTI
+                   MOVE NOME    TO VI-NOME(WS-NUM-VISTI)
+                   MOVE COGNOME TO VI-COGNOME(WS-NUM-VISTI)
+                   MOVE CITTA   TO VI-CITTA(WS-NUM-VISTI)
+               END-IF
+           END-IF.
+       FINE-CONTROLLA-DUPLICATO.
+            EXIT.
+      *
+       CERCA-VISTO.
+           IF VI-NOME(IND-VISTI)    = NOME
+              AND VI-COGNOME(IND-VISTI) = COGNOME
+              AND VI-CITTA(IND-VISTI)   = CITTA
+               MOVE 'S' TO WS-DUPLICATO
+           END-IF.
+           SET IND-VISTI UP BY 1.
+       FINE-CERCA-VISTO.
+            EXIT.
+      *
+       SCRIVI-DESTINAZIONE.
+           IF WS-CODICE-DEST = 1
+               WRITE REC-ROMA FROM WS-OUTF
+           END-IF.
+           IF WS-CODICE-DEST = 2
+               WRITE REC-VERONA FROM WS-OUTF
+           END-IF.
+           IF WS-CODICE-DEST = 3
+               WRITE REC-ALTRI FROM WS-OUTF
+           END-IF.
+           IF WS-CODICE-DEST = 4
+               WRITE REC-ESTERO FROM WS-OUTF
+           END-IF.
+       FINE-SCRIVI-DESTINAZIONE.
+            EXIT.
+      *
+       AGGIORNA-CONTATORI.
+           IF WS-CODICE-DEST = 1
+               ADD 1 TO WS-COUNT-ROMA
+           END-IF.
+           IF WS-CODICE-DEST = 2
+               ADD 1 TO WS-COUNT-VERONA
+           END-IF.
+           IF WS-CODICE-DEST = 3
+               ADD 1 TO WS-COUNT-ALTRI
+           END-IF.
+           IF WS-CODICE-DEST = 4
+               ADD 1 TO WS-COUNT-ESTERO
+           END-IF.
+       FINE-AGGIORNA-CONTATORI.
+            EXIT.
+      *
+       AGGIORNA-TOTALI-CITTA.
+      **************************************************************
+      * ACCUMULA IL TOTALE PER CITTA REALE (NON IL SOLO BUCKET DI    *
+      * DESTINAZIONE) NELLA STESSA PASSATA DI ROUTING, COSI' CHE LO  *
+      * STESSO GIRO CHE SMISTA I RECORD PRODUCA ANCHE UN TOTALE PER  *
+      * CITTA IN STILE ABI SENZA UNA RIELABORAZIONE SEPARATA.        *
+      **************************************************************
+           MOVE 'N' TO WS-CITTA-TROVATA.
+           SET IND-CITTA-TOT TO 1.
+           PERFORM CERCA-CITTA-TOT THRU FINE-CERCA-CITTA-TOT
+                UNTIL IND-CITTA-TOT > WS-NUM-CITTA-TOT
+                   OR WS-CITTA-TROVATA = 'S'.
+
+           IF WS-CITTA-TROVATA = 'N'
+               IF WS-NUM-CITTA-TOT < WS-MAX-CITTA-TOT
+                   ADD 1 TO WS-NUM-CITTA-TOT
+                   MOVE CITTA TO CT-CITTA(WS-NUM-CITTA-TOT)
+                   MOVE 1     TO CT-TOTALE(WS-NUM-CITTA-TOT)
+               END-IF
+           END-IF.
+       FINE-AGGIORNA-TOTALI-CITTA.
+            EXIT.
+      *
+       CERCA-CITTA-TOT.
+           IF CT-CITTA(IND-CITTA-TOT) = CITTA
+               ADD 1 TO CT-TOTALE(IND-CITTA-TOT)
+               MOVE 'S' TO WS-CITTA-TROVATA
+           END-IF.
+           SET IND-CITTA-TOT UP BY 1.
+       FINE-CERCA-CITTA-TOT.
+            EXIT.
+      *
+       SCRIVI-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REC-CHECKPOINT FROM WS-RECORD-COUNT.
+           CLOSE CHECKPOINT.
+       FINE-SCRIVI-CHECKPOINT.
+            EXIT.
+      *
+       CHIUSURA.
+      ********************************************
+      *   CHIUDO TUTTI I FILE                    *
+      ********************************************
+           CLOSE PRIMOF
+                 ROMA
+                 VERONA
+                 ALTRI
+                 ESTERO
+                 DUPFILE.
+
+           PERFORM STAMPA-REPORT THRU FINE-STAMPA-REPORT.
+
+      * FILE ELABORATO PER INTERO: IL CHECKPOINT NON SERVE PIU'.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       FINE-CHIUSURA.
+            EXIT.
+      *
+       STAMPA-REPORT.
+           OPEN OUTPUT REPORTF.
+
+           ACCEPT WS-DATA-ESECUZIONE FROM DATE YYYYMMDD.
+           MOVE WS-GIORNO TO IR-GG.
+           MOVE WS-MESE   TO IR-MM.
+           MOVE WS-ANNO   TO IR-AAAA.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-REPORT.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+
+           MOVE 'RECORD LETTI          ' TO RC-ETICHETTA.
+           MOVE WS-RECORD-COUNT          TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           MOVE 'COPIATI SU ROMA       ' TO RC-ETICHETTA.
+           MOVE WS-COUNT-ROMA            TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           MOVE 'COPIATI SU VERONA     ' TO RC-ETICHETTA.
+           MOVE WS-COUNT-VERONA          TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           MOVE 'COPIATI SU ALTRI      ' TO RC-ETICHETTA.
+           MOVE WS-COUNT-ALTRI           TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           MOVE 'COPIATI SU ESTERO     ' TO RC-ETICHETTA.
+           MOVE WS-COUNT-ESTERO          TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           MOVE 'DUPLICATI SCARTATI    ' TO RC-ETICHETTA.
+           MOVE WS-COUNT-DUP             TO RC-VALORE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CONTEGGIO.
+
+           PERFORM STAMPA-TOTALI-CITTA THRU FINE-STAMPA-TOTALI-CITTA.
+
+           CLOSE REPORTF.
+       FINE-STAMPA-REPORT.
+            EXIT.
+      *
+       STAMPA-TOTALI-CITTA.
+      **************************************************************
+      * STAMPA, NELLO STESSO REPORTF E NELLA STESSA ESECUZIONE CHE   *
+      * HA SMISTATO I RECORD, IL TOTALE PER CITTA IN STILE ABI: COSI *
+      * IL GIRO NOTTURNO PRODUCE SIA I FILE SMISTATI SIA I TOTALI    *
+      * PER CITTA SENZA DOVER RIPUNTARE ABI SU UN FILE RINOMINATO.   *
+      **************************************************************
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-CITTA.
+
+           MOVE ZERO TO WS-GRAN-TOTALE-CITTA.
+           PERFORM SCRIVI-RIGA-CITTA-TOT THRU FINE-SCRIVI-RIGA-CITTA-TOT
+                VARYING IND-CITTA-TOT FROM 1 BY 1
+                UNTIL IND-CITTA-TOT > WS-NUM-CITTA-TOT.
+
+           MOVE WS-GRAN-TOTALE-CITTA TO RTC-TOTALE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-TOTALE-CITTA.
+       FINE-STAMPA-TOTALI-CITTA.
+            EXIT.
+      *
+       SCRIVI-RIGA-CITTA-TOT.
+           MOVE CT-CITTA(IND-CITTA-TOT)  TO RCT-CITTA.
+           MOVE CT-TOTALE(IND-CITTA-TOT) TO RCT-TOTALE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CITTA-TOT.
+           ADD CT-TOTALE(IND-CITTA-TOT) TO WS-GRAN-TOTALE-CITTA.
+       FINE-SCRIVI-RIGA-CITTA-TOT.
+            EXIT.
