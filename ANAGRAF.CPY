@@ -0,0 +1,10 @@
+      ************************************************************
+      * LAYOUT CONDIVISO DEL RECORD ANAGRAFICA (NOME/COGNOME/ANNI/  *
+      * CITTA), USATO IN LETTURA DA CERCA, COPYING E TABORD SU      *
+      * ANAGR.TXT/ANAGRA.TXT. LUNGHEZZA COMPLESSIVA: 33 BYTE.       *
+      ************************************************************
+       01   WS-PRIMOF.
+            05 NOME           PIC X(10).
+            05 COGNOME        PIC X(10).
+            05 ANNI           PIC 999.
+            05 CITTA          PIC X(10).
