@@ -1,86 +1,189 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. LIVELLO.
- AUTHOR. LUCIO
- DATE-WRITTEN. 13/3/2017
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-     SELECT PRIMOF   ASSIGN TO 'TERZ.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF  PIC X(10).   
-
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 NOME           PIC X(5).
-      05 COGNOME        PIC X(5). 
-      
- 01   WS-OUTF.     
-      05 OUT-COGNOME    PIC X(5). 
-      05 OUT-NOME       PIC X(5).
-*                
- 01   CIAO PIC X.   
-  88  FINE-FILE VALUE.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN INPUT PRIMOF.
-     READ PRIMOF INTO WS-PRIMOF AT END 
-          SET FINE-FILE TO TRUE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.    
-    
-     MOVE WS-PRIMOF TO WS-OUTF.
-     
-     
-     DISPLAY 'WS PRIMOF'.
-     DISPLAY WS-PRIMOF.         
-
-     
-      READ PRIMOF INTO WS-PRIMOF AT END SET FINE-FILE TO TRUE.   
-      
- FINE-ELABORA.    
-      EXIT.
-* 
- CHIUSURA. 
- 
-     CLOSE PRIMOF.
-           
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIVELLO.
+       AUTHOR. LUCIO
+       DATE-WRITTEN. 13/3/2017
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+
+           SELECT PRIMOF   ASSIGN TO 'TERZ.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * OUTPUT FILE
+
+           SELECT REPORTF ASSIGN TO 'LIVELLO-REPORTF.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                       DATA DIVISION
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF  PIC X(10).
+
+       FD   REPORTF
+            DATA RECORD IS REC-REPORTF.
+       01 REC-REPORTF  PIC X(80).
+
+      ************************************************************
+      *                WORKING-STORAGE SECTION
+      ************************************************************
+
+       WORKING-STORAGE SECTION.
+       01   WS-PRIMOF.
+            05 NOME           PIC X(5).
+            05 COGNOME        PIC X(5).
+
+       01   WS-OUTF.
+            05 OUT-COGNOME    PIC X(5).
+            05 OUT-NOME       PIC X(5).
+      *
+       01   CIAO PIC X.
+        88  FINE-FILE VALUE 'S'.
+
+      ************************************************************
+      *           AREE PER FILTRO ED ELENCO SU REPORT               *
+      ************************************************************
+       01 WS-FILTRO           PIC X(5) VALUE SPACES.
+       01 WS-LEN-FILTRO       PIC 9 VALUE 0.
+       01 WS-CONT-LETTI       PIC 9(5) VALUE 0.
+       01 WS-CONT-SCRITTI     PIC 9(5) VALUE 0.
+       01 WS-FILE-VUOTO       PIC X VALUE 'N'.
+
+       01 INTESTAZIONE-ELENCO.
+            05 FILLER         PIC X(20) VALUE 'ELENCO TERZ.TXT'.
+
+       01 INTESTAZIONE-COLONNE.
+            05 FILLER         PIC X(7)  VALUE '  NUM  '.
+            05 FILLER         PIC X(5)  VALUE 'NOME'.
+            05 FILLER         PIC X(3)  VALUE SPACES.
+            05 FILLER         PIC X(7)  VALUE 'COGNOME'.
+
+       01 RIGA-ELENCO.
+            05 RL-NUM         PIC ZZZZ9.
+            05 FILLER         PIC X(2) VALUE SPACES.
+            05 RL-NOME        PIC X(5).
+            05 FILLER         PIC X(3) VALUE SPACES.
+            05 RL-COGNOME     PIC X(5).
+
+       01 RIGA-TOTALI.
+            05 FILLER         PIC X(16) VALUE 'RECORD LETTI: '.
+            05 TOT-LETTI      PIC ZZZZ9.
+            05 FILLER         PIC X(4)  VALUE SPACES.
+            05 FILLER         PIC X(17) VALUE 'RECORD ELENCATI: '.
+            05 TOT-SCRITTI    PIC ZZZZ9.
+
+      ************************************************************
+      *                PROCEDURE DIVISION
+      ************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE.
+            PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+            STOP RUN.
+
+       APERTURA.
+
+           DISPLAY 'FILTRO SUL COGNOME (VUOTO = TUTTI)'.
+           ACCEPT WS-FILTRO.
+           PERFORM CALCOLA-LUNGHEZZA-FILTRO
+                THRU FINE-CALCOLA-LUNGHEZZA-FILTRO.
+
+           OPEN INPUT PRIMOF.
+           OPEN OUTPUT REPORTF.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-ELENCO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-COLONNE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                SET FINE-FILE TO TRUE
+                MOVE 'S' TO WS-FILE-VUOTO
+           END-READ.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       ELABORA.
+
+           ADD 1 TO WS-CONT-LETTI.
+           MOVE WS-PRIMOF TO WS-OUTF.
+
+           DISPLAY 'WS PRIMOF'.
+           DISPLAY WS-PRIMOF.
+
+           IF WS-LEN-FILTRO = 0
+               OR COGNOME(1:WS-LEN-FILTRO) = WS-FILTRO(1:WS-LEN-FILTRO)
+               ADD 1 TO WS-CONT-SCRITTI
+               MOVE WS-CONT-SCRITTI TO RL-NUM
+               MOVE NOME    TO RL-NOME
+               MOVE COGNOME TO RL-COGNOME
+               MOVE SPACES  TO REC-REPORTF
+               WRITE REC-REPORTF FROM RIGA-ELENCO
+           END-IF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END SET FINE-FILE TO TRUE
+           END-READ.
+
+       FINE-ELABORA.
+            EXIT.
+      *
+       CALCOLA-LUNGHEZZA-FILTRO.
+      **************************************************************
+      * CALCOLA LA LUNGHEZZA EFFETTIVA (NON-BLANK) DEL FILTRO       *
+      * IMMESSO DALL'UTENTE, PER IL CONFRONTO A PREFISSO.           *
+      **************************************************************
+           MOVE 5 TO WS-LEN-FILTRO.
+           PERFORM VERIFICA-LUNGHEZZA-FILTRO
+                THRU FINE-VERIFICA-LUNGHEZZA-FILTRO
+                UNTIL WS-LEN-FILTRO = 0
+                   OR WS-FILTRO(WS-LEN-FILTRO:1) NOT = SPACE.
+       FINE-CALCOLA-LUNGHEZZA-FILTRO.
+            EXIT.
+      *
+       VERIFICA-LUNGHEZZA-FILTRO.
+           SUBTRACT 1 FROM WS-LEN-FILTRO.
+       FINE-VERIFICA-LUNGHEZZA-FILTRO.
+            EXIT.
+      *
+       CHIUSURA.
+
+           CLOSE PRIMOF.
+
+           IF WS-FILE-VUOTO = 'S'
+               DISPLAY 'FILE PRIMOF VUOTO'
+               MOVE 'FILE PRIMOF VUOTO' TO REC-REPORTF
+               WRITE REC-REPORTF
+           ELSE
+               IF WS-CONT-SCRITTI = 0
+                   DISPLAY 'NESSUN RECORD CORRISPONDENTE AL FILTRO'
+                   MOVE 'NESSUN RECORD CORRISPONDENTE AL FILTRO'
+                        TO REC-REPORTF
+                   WRITE REC-REPORTF
+               ELSE
+                   MOVE WS-CONT-LETTI   TO TOT-LETTI
+                   MOVE WS-CONT-SCRITTI TO TOT-SCRITTI
+                   MOVE SPACES TO REC-REPORTF
+                   WRITE REC-REPORTF FROM RIGA-TOTALI
+               END-IF
+           END-IF.
+
+           CLOSE REPORTF.
+
+       FINE-CHIUSURA.
+            EXIT.
