@@ -1,139 +1,447 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. STRINGA2.
- AUTHOR. LUCIO
- DATE-WRITTEN. 18/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-
-*
-                                                            
-*                       DATA DIVISION                       
- DATA DIVISION.
- FILE SECTION.
-
-                                                            
-*                WORKING-STORAGE SECTION                    
-
- WORKING-STORAGE SECTION.   
-*****************************************************      
-* DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   * 
-* E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
-*                     CITTA                         *
-*****************************************************
- 01   STRINGAA           PIC X(15).
- 01   TABELLA REDEFINES STRINGAA.
-      05 CARATTERE  OCCURS 15 TIMES.
-         10 TAB-COD     PIC X.
- 01   SORTED-TABELLA.
-      05 PERSONA-S OCCURS 15 TIMES.
-         10 TAB-COD-S     PIC X.
-
- 01   CONT              PIC 99 VALUE 0.
- 01   USER-INPUT        PIC 99.
- 01   SORTED            PIC 9 VALUE 0.
- 01   SECOND-COUNTER    PIC 99 VALUE 1.
- 01   SAVED-LOWEST      PIC 999 VALUE 0.
- 01   CHOICE            PIC 9.
- 01   IND               PIC 9 VALUE 1.
- 01   TROVATA           PIC 9 VALUE 0.
- 01   COUNTER           PIC 99 VALUE 1.
- 01   COUNTER-PAROLE    PIC 9 VALUE 1.
- 01   SAVED-SPAZIO      PIC 99 VALUE 0.
- 01   SPAZI             PIC 99 VALUE 0.
- 01   PAROLE            PIC 99 VALUE 0.
-*                
-                           
- 01 WS-SCAMBIO           PIC 9.
- 01   SEC-CON           PIC 99 VALUE 0.
- 01   SAVED             PIC X.
-
- 01 IND1 PIC 99 VALUE 0.
- 01 IND2 PIC 99 VALUE 1.
-
-*                PROCEDURE DIVISION                        
- PROCEDURE DIVISION.                         
- 
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      IF TABELLA = '               '
-          DISPLAY 'DIGITA ALMENO UNA LETTERA'
-      ELSE
-          PERFORM SORTING THRU FINE-SORTING
-          VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 16  
-*          DISPLAY 'HAI DIGITATO ' COUNTER-PAROLE ' PAROLE'
-          PERFORM ORDINA THRU FINE-ORDINA UNTIL SEC-CON = 16
-          DISPLAY SORTED-TABELLA
-          DISPLAY PAROLE ' SPAZI'
-          DISPLAY SPAZI ' PAROLE'
-      END-IF.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     DISPLAY 'INSERISCI UNA STRINGA DI 15 CARATTERI CON DEGLI'
-     ' SPAZI'. 
-     ACCEPT STRINGAA.
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- SORTING.
-      IF CARATTERE(COUNTER) = ' '
-        ADD 1 TO COUNTER-PAROLE 
-        MOVE 1 TO TAB-COD-S(COUNTER)
-      ELSE
-        MOVE 0 TO TAB-COD-S(COUNTER)
-      END-IF.
- FINE-SORTING.
-      EXIT.
- ORDINA.                       
-           IF SEC-CON = 0
-                 ADD 1 TO SEC-CON
-                 MOVE TAB-COD-S(SEC-CON) TO SAVED
-                 DISPLAY SAVED
-                 IF TAB-COD-S(SEC-CON) = 0
-                     ADD 1 TO SPAZI
-                 ELSE
-                     ADD 1 TO PAROLE
-                 END-IF
-           END-IF.
-           IF TAB-COD-S(SEC-CON) = SAVED
-               
-               ADD 1 TO SEC-CON
-           ELSE
-               IF TAB-COD-S(SEC-CON) = 0
-                     ADD 1 TO SPAZI
-                 ELSE
-                     ADD 1 TO PAROLE
-                 END-IF
-               MOVE TAB-COD-S(SEC-CON) TO SAVED
-               ADD 1 TO SEC-CON
-           END-IF.
-*          COMPUTE IND1 = IND1 + 1.
-*          COMPUTE IND2 = IND1 + 1.  
-*          PERFORM SCAMBIA THRU FINE-SCAMBIA UNTIL IND2 = 10.
-    
- FINE-ORDINA.      
- SCAMBIA.
-* **                  IF TAB-COD(IND1) > TAB-COD (IND2)
-*           SCAMBIA I VALORI 
-*                   THEN
-*                      MOVE PERSONA(IND1)  TO WS-SCAMBIO
-*                      MOVE PERSONA(IND2) TO PERSONA(IND1)
-*                      MOVE WS-SCAMBIO        TO  PERSONA(IND2) 
-*                   END-IF.
-* *                  ADD 1 TO IND2.
- FINE-SCAMBIA.
-     EXIT.
-
-     
-     
-     EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRINGA2.
+       AUTHOR. LUCIO
+       DATE-WRITTEN. 18/10/2022
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * STORICO DELLE ELABORAZIONI: UNA RIGA PER OGNI ANALISI ESEGUITA
+
+           SELECT STORICO ASSIGN TO 'STRINGA2-STORICO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STORICO-STATUS.
+
+      * FILE DI CONTROLLO OPZIONALE, PER L'ESECUZIONE SENZA OPERATORE
+
+           SELECT OPTIONAL PARAMFILE ASSIGN TO 'STRINGA2-INPUT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+
+      *                       DATA DIVISION
+       DATA DIVISION.
+       FILE SECTION.
+       FD   STORICO
+            DATA RECORD IS REC-STORICO.
+       01 REC-STORICO  PIC X(132).
+
+       FD   PARAMFILE
+            DATA RECORD IS REC-PARAM.
+       01 REC-PARAM  PIC X(80).
+
+      *                WORKING-STORAGE SECTION
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   *
+      * E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
+      *                     CITTA                         *
+      *****************************************************
+       01   STRINGAA           PIC X(80).
+       01   TABELLA REDEFINES STRINGAA.
+            05 CARATTERE  OCCURS 80 TIMES.
+               10 TAB-COD     PIC X.
+       01   SORTED-TABELLA.
+            05 PERSONA-S OCCURS 80 TIMES.
+               10 TAB-COD-S     PIC X.
+
+       01   CONT              PIC 99 VALUE 0.
+       01   USER-INPUT        PIC 99.
+       01   SORTED            PIC 9 VALUE 0.
+       01   SECOND-COUNTER    PIC 99 VALUE 1.
+       01   SAVED-LOWEST      PIC 999 VALUE 0.
+       01   CHOICE            PIC 9.
+       01   IND               PIC 9 VALUE 1.
+       01   TROVATA           PIC 9 VALUE 0.
+       01   COUNTER           PIC 99 VALUE 1.
+       01   COUNTER-PAROLE    PIC 9 VALUE 1.
+       01   SAVED-SPAZIO      PIC 99 VALUE 0.
+       01   SPAZI             PIC 99 VALUE 0.
+       01   PAROLE            PIC 99 VALUE 0.
+      *
+
+       01 WS-SCAMBIO           PIC 9.
+       01   SEC-CON           PIC 99 VALUE 0.
+       01   SAVED             PIC X.
+
+       01 IND1 PIC 99 VALUE 0.
+       01 IND2 PIC 99 VALUE 1.
+
+      ************************************************************
+      *      AREE PER LE STATISTICHE AGGIUNTIVE (PAROLA PIU'       *
+      *      LUNGA E NUMERO DI PAROLE DISTINTE)                    *
+      ************************************************************
+       01 WS-LUNGHEZZA-MAX      PIC 99 VALUE 0.
+       01 WS-MAX-PAROLE         PIC 99 VALUE 30.
+       01 TAB-PAROLE.
+            05 PAROLA OCCURS 1 TO 30 TIMES DEPENDING ON WS-NUM-PAROLE
+               INDEXED BY IND-PAROLA.
+               10 PAROLA-TESTO  PIC X(80).
+       01 WS-NUM-PAROLE         PIC 99 VALUE 0.
+       01 WS-PAROLA-CORRENTE    PIC X(80) VALUE SPACES.
+       01 WS-POS-PAROLA         PIC 99 VALUE 0.
+       01 WS-PAROLE-DISTINTE    PIC 99 VALUE 0.
+       01 WS-GIA-CONTATA        PIC X VALUE 'N'.
+       01 IND-PAROLA-1          PIC 99 VALUE 0.
+       01 IND-PAROLA-2          PIC 99 VALUE 0.
+
+      ************************************************************
+      *      AREE PER IL CONTROLLO QUALITA' DI NOME E COGNOME       *
+      *      (STESSA TECNICA DI ANALISI PAROLE/SPAZI DI ORDINA)     *
+      ************************************************************
+       01 WS-NOME               PIC X(20) VALUE SPACES.
+       01 WS-COGNOME            PIC X(20) VALUE SPACES.
+       01 WS-CAMPO-QUALITA      PIC X(20) VALUE SPACES.
+       01 TAB-CAMPO-QUALITA REDEFINES WS-CAMPO-QUALITA.
+            05 QC-CARATTERE OCCURS 20 TIMES PIC X.
+       01 WS-QC-IND             PIC 99 VALUE 1.
+       01 WS-QC-PAROLE          PIC 9 VALUE 0.
+       01 WS-QC-IN-PAROLA       PIC X VALUE 'N'.
+       01 WS-QC-ULTIMO          PIC 99 VALUE 0.
+       01 WS-QC-SPAZI-CONSEC    PIC 9  VALUE 0.
+       01 WS-QC-CIFRA           PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-INIZ     PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-DOPPIO   PIC X  VALUE 'N'.
+       01 WS-QC-VALIDO          PIC X  VALUE 'N'.
+
+      ************************************************************
+      *      AREE PER LO STORICO DELLE ELABORAZIONI                *
+      ************************************************************
+       01 WS-STORICO-STATUS     PIC XX.
+       01 WS-STORICO-DATA       PIC 9(6).
+       01 WS-STORICO-ORA        PIC 9(6).
+       01 RIGA-STORICO.
+            05 RS-DATA          PIC 9(6).
+            05 FILLER           PIC X VALUE SPACE.
+            05 RS-ORA           PIC 9(6).
+            05 FILLER           PIC X VALUE SPACE.
+            05 RS-STRINGA       PIC X(80).
+            05 FILLER           PIC X VALUE SPACE.
+            05 FILLER           PIC X(7) VALUE 'PAROLE='.
+            05 RS-PAROLE        PIC 99.
+            05 FILLER           PIC X VALUE SPACE.
+            05 FILLER           PIC X(6) VALUE 'SPAZI='.
+            05 RS-SPAZI         PIC 99.
+            05 FILLER           PIC X VALUE SPACE.
+            05 FILLER           PIC X(4) VALUE 'MAX='.
+            05 RS-MAX           PIC 99.
+            05 FILLER           PIC X VALUE SPACE.
+            05 FILLER           PIC X(9) VALUE 'DISTINTE='.
+            05 RS-DISTINTE      PIC 99.
+
+      ************************************************************
+      *      AREE PER L'ESECUZIONE SENZA OPERATORE (BATCH)          *
+      ************************************************************
+       01 WS-PARAM-STATUS      PIC XX.
+       01 WS-PARAM-MODE        PIC X VALUE 'N'.
+
+      *                PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            IF TABELLA = SPACES
+                DISPLAY 'DIGITA ALMENO UNA LETTERA'
+            ELSE
+                PERFORM SORTING THRU FINE-SORTING
+                VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 81
+                PERFORM ORDINA THRU FINE-ORDINA UNTIL SEC-CON = 81
+                DISPLAY SORTED-TABELLA
+                DISPLAY SPAZI ' SPAZI'
+                DISPLAY PAROLE ' PAROLE'
+
+                PERFORM ESTRAI-PAROLE THRU FINE-ESTRAI-PAROLE
+                VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 81
+                PERFORM TERMINA-PAROLA-CORRENTE
+                     THRU FINE-TERMINA-PAROLA-CORRENTE
+                PERFORM CONTA-PAROLE-DISTINTE
+                     THRU FINE-CONTA-PAROLE-DISTINTE
+                DISPLAY 'PAROLA PIU LUNGA: ' WS-LUNGHEZZA-MAX
+                        ' CARATTERI'
+                DISPLAY 'PAROLE DISTINTE: ' WS-PAROLE-DISTINTE
+
+                PERFORM RICHIEDI-ANAGRAFICA
+                     THRU FINE-RICHIEDI-ANAGRAFICA
+                PERFORM CONTROLLA-QUALITA THRU FINE-CONTROLLA-QUALITA
+
+                PERFORM SCRIVI-STORICO THRU FINE-SCRIVI-STORICO
+            END-IF.
+
+            STOP RUN.
+
+       APERTURA.
+      **************************************************************
+      * SE ESISTE STRINGA2-INPUT.TXT, LA STRINGA (E POI NOME E      *
+      * COGNOME, USATI PIU' AVANTI DA RICHIEDI-ANAGRAFICA) VENGONO  *
+      * PRESI DA LI' INVECE CHE DALLA TASTIERA, COSI' IL PROGRAMMA  *
+      * PUO' GIRARE IN BATCH SENZA UN OPERATORE.                    *
+      **************************************************************
+           MOVE 'N' TO WS-PARAM-MODE.
+           OPEN INPUT PARAMFILE.
+           IF WS-PARAM-STATUS = '00'
+               MOVE 'S' TO WS-PARAM-MODE
+               READ PARAMFILE INTO STRINGAA
+                    AT END
+                         MOVE SPACES TO STRINGAA
+               END-READ
+           ELSE
+               DISPLAY 'INSERISCI UNA STRINGA DI 80 CARATTERI CON'
+               ' DEGLI SPAZI'
+               ACCEPT STRINGAA
+           END-IF.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       SORTING.
+            IF CARATTERE(COUNTER) = ' '
+              ADD 1 TO COUNTER-PAROLE
+              MOVE 1 TO TAB-COD-S(COUNTER)
+            ELSE
+              MOVE 0 TO TAB-COD-S(COUNTER)
+            END-IF.
+       FINE-SORTING.
+            EXIT.
+       ORDINA.
+            IF SEC-CON = 0
+                  ADD 1 TO SEC-CON
+                  MOVE TAB-COD-S(SEC-CON) TO SAVED
+                  DISPLAY SAVED
+                  IF TAB-COD-S(SEC-CON) = 0
+                      ADD 1 TO SPAZI
+                  ELSE
+                      ADD 1 TO PAROLE
+                  END-IF
+            END-IF.
+            IF TAB-COD-S(SEC-CON) = SAVED
+
+                ADD 1 TO SEC-CON
+            ELSE
+                IF TAB-COD-S(SEC-CON) = 0
+                      ADD 1 TO SPAZI
+                  ELSE
+                      ADD 1 TO PAROLE
+                  END-IF
+                MOVE TAB-COD-S(SEC-CON) TO SAVED
+                ADD 1 TO SEC-CON
+            END-IF.
+       FINE-ORDINA.
+       SCAMBIA.
+      * **                  IF TAB-COD(IND1) > TAB-COD (IND2)
+      *           SCAMBIA I VALORI
+      *                   THEN
+      *                      MOVE PERSONA(IND1)  TO WS-SCAMBIO
+      *                      MOVE PERSONA(IND2) TO PERSONA(IND1)
+      *                      MOVE WS-SCAMBIO        TO  PERSONA(IND2)
+      *                   END-IF.
+      * *                  ADD 1 TO IND2.
+       FINE-SCAMBIA.
+           EXIT.
+      *
+       ESTRAI-PAROLE.
+      **************************************************************
+      * ESTRAE LE SINGOLE PAROLE DALLA STRINGA, MEMORIZZANDOLE IN   *
+      * TAB-PAROLE E TENENDO TRACCIA DELLA PIU' LUNGA.              *
+      **************************************************************
+           IF CARATTERE(COUNTER) = SPACE
+               PERFORM TERMINA-PAROLA-CORRENTE
+                    THRU FINE-TERMINA-PAROLA-CORRENTE
+           ELSE
+               ADD 1 TO WS-POS-PAROLA
+               MOVE CARATTERE(COUNTER)
+                    TO WS-PAROLA-CORRENTE(WS-POS-PAROLA:1)
+           END-IF.
+       FINE-ESTRAI-PAROLE.
+            EXIT.
+      *
+       TERMINA-PAROLA-CORRENTE.
+           IF WS-POS-PAROLA > 0
+               IF WS-POS-PAROLA > WS-LUNGHEZZA-MAX
+                   MOVE WS-POS-PAROLA TO WS-LUNGHEZZA-MAX
+               END-IF
+               IF WS-NUM-PAROLE < WS-MAX-PAROLE
+                   ADD 1 TO WS-NUM-PAROLE
+                   MOVE WS-PAROLA-CORRENTE
+                        TO PAROLA-TESTO(WS-NUM-PAROLE)
+               END-IF
+               MOVE SPACES TO WS-PAROLA-CORRENTE
+               MOVE 0 TO WS-POS-PAROLA
+           END-IF.
+       FINE-TERMINA-PAROLA-CORRENTE.
+            EXIT.
+      *
+       CONTA-PAROLE-DISTINTE.
+           MOVE 0 TO WS-PAROLE-DISTINTE.
+           PERFORM VERIFICA-DISTINTA THRU FINE-VERIFICA-DISTINTA
+                VARYING IND-PAROLA-1 FROM 1 BY 1
+                UNTIL IND-PAROLA-1 > WS-NUM-PAROLE.
+       FINE-CONTA-PAROLE-DISTINTE.
+            EXIT.
+      *
+       VERIFICA-DISTINTA.
+           MOVE 'N' TO WS-GIA-CONTATA.
+           PERFORM CONFRONTA-PRECEDENTI THRU FINE-CONFRONTA-PRECEDENTI
+                VARYING IND-PAROLA-2 FROM 1 BY 1
+                UNTIL IND-PAROLA-2 >= IND-PAROLA-1.
+           IF WS-GIA-CONTATA = 'N'
+               ADD 1 TO WS-PAROLE-DISTINTE
+           END-IF.
+       FINE-VERIFICA-DISTINTA.
+            EXIT.
+      *
+       CONFRONTA-PRECEDENTI.
+           IF PAROLA-TESTO(IND-PAROLA-2) = PAROLA-TESTO(IND-PAROLA-1)
+               MOVE 'S' TO WS-GIA-CONTATA
+           END-IF.
+       FINE-CONFRONTA-PRECEDENTI.
+            EXIT.
+      *
+       RICHIEDI-ANAGRAFICA.
+      **************************************************************
+      * APPLICA LA STESSA TECNICA DI ANALISI PAROLE/SPAZI AI CAMPI  *
+      * ANAGRAFICI, COME CONTROLLO DI QUALITA' DEI DATI. IN MODALITA*
+      * BATCH, NOME E COGNOME SONO LA SECONDA E TERZA RIGA DI       *
+      * STRINGA2-INPUT.TXT INVECE CHE VALORI DIGITATI.              *
+      **************************************************************
+           IF WS-PARAM-MODE = 'S'
+               READ PARAMFILE INTO REC-PARAM
+                    AT END
+                         MOVE SPACES TO WS-NOME
+                    NOT AT END
+                         MOVE REC-PARAM(1:20) TO WS-NOME
+               END-READ
+               READ PARAMFILE INTO REC-PARAM
+                    AT END
+                         MOVE SPACES TO WS-COGNOME
+                    NOT AT END
+                         MOVE REC-PARAM(1:20) TO WS-COGNOME
+               END-READ
+               CLOSE PARAMFILE
+           ELSE
+               DISPLAY 'NOME (PER CONTROLLO QUALITA)'
+               ACCEPT WS-NOME
+               DISPLAY 'COGNOME (PER CONTROLLO QUALITA)'
+               ACCEPT WS-COGNOME
+           END-IF.
+       FINE-RICHIEDI-ANAGRAFICA.
+            EXIT.
+      *
+       CONTROLLA-QUALITA.
+           MOVE WS-NOME TO WS-CAMPO-QUALITA.
+           PERFORM VERIFICA-QUALITA-CAMPO
+                THRU FINE-VERIFICA-QUALITA-CAMPO.
+           IF WS-QC-VALIDO = 'S'
+               DISPLAY 'NOME: VALIDO'
+           ELSE
+               DISPLAY 'NOME: NON VALIDO (' WS-QC-PAROLE ' PAROLE,'
+                       ' CIFRE=' WS-QC-CIFRA
+                       ' SPAZIO INIZIALE=' WS-QC-SPAZIO-INIZ
+                       ' SPAZIO DOPPIO=' WS-QC-SPAZIO-DOPPIO ')'
+           END-IF.
+
+           MOVE WS-COGNOME TO WS-CAMPO-QUALITA.
+           PERFORM VERIFICA-QUALITA-CAMPO
+                THRU FINE-VERIFICA-QUALITA-CAMPO.
+           IF WS-QC-VALIDO = 'S'
+               DISPLAY 'COGNOME: VALIDO'
+           ELSE
+               DISPLAY 'COGNOME: NON VALIDO (' WS-QC-PAROLE ' PAROLE,'
+                       ' CIFRE=' WS-QC-CIFRA
+                       ' SPAZIO INIZIALE=' WS-QC-SPAZIO-INIZ
+                       ' SPAZIO DOPPIO=' WS-QC-SPAZIO-DOPPIO ')'
+           END-IF.
+       FINE-CONTROLLA-QUALITA.
+            EXIT.
+      *
+       VERIFICA-QUALITA-CAMPO.
+      **************************************************************
+      * OLTRE AL CONTEGGIO PAROLE (TECNICA DI ORDINA), CONTROLLA LA *
+      * PRESENZA DI CIFRE NUMERICHE NEL CAMPO, DI UNO SPAZIO        *
+      * INIZIALE E DI SPAZI DOPPI (O DI CODA PRIMA DI ALTRO TESTO): *
+      * TROVA-ULTIMO-QUALITA LOCALIZZA PRIMA L'ULTIMO CARATTERE NON*
+      * SPAZIO, COSI' CHE I NORMALI SPAZI DI RIEMPIMENTO A DESTRA   *
+      * DEL CAMPO PIC X(20) NON VENGANO SCAMBIATI PER SPAZI DOPPI.  *
+      **************************************************************
+           MOVE 0   TO WS-QC-PAROLE.
+           MOVE 'N' TO WS-QC-IN-PAROLA.
+           MOVE 0   TO WS-QC-ULTIMO.
+           MOVE 0   TO WS-QC-SPAZI-CONSEC.
+           MOVE 'N' TO WS-QC-CIFRA.
+           MOVE 'N' TO WS-QC-SPAZIO-INIZ.
+           MOVE 'N' TO WS-QC-SPAZIO-DOPPIO.
+           MOVE 'N' TO WS-QC-VALIDO.
+           PERFORM TROVA-ULTIMO-QUALITA THRU FINE-TROVA-ULTIMO-QUALITA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 20.
+           IF WS-QC-ULTIMO > 0 AND QC-CARATTERE(1) = SPACE
+               MOVE 'S' TO WS-QC-SPAZIO-INIZ
+           END-IF.
+           PERFORM SCANSIONA-QUALITA THRU FINE-SCANSIONA-QUALITA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 20.
+           IF WS-QC-PAROLE = 1 AND WS-QC-CIFRA = 'N'
+                   AND WS-QC-SPAZIO-INIZ = 'N'
+                   AND WS-QC-SPAZIO-DOPPIO = 'N'
+               MOVE 'S' TO WS-QC-VALIDO
+           END-IF.
+       FINE-VERIFICA-QUALITA-CAMPO.
+            EXIT.
+      *
+       TROVA-ULTIMO-QUALITA.
+           IF QC-CARATTERE(WS-QC-IND) NOT = SPACE
+               MOVE WS-QC-IND TO WS-QC-ULTIMO
+           END-IF.
+       FINE-TROVA-ULTIMO-QUALITA.
+            EXIT.
+      *
+       SCANSIONA-QUALITA.
+           IF QC-CARATTERE(WS-QC-IND) = SPACE
+               MOVE 'N' TO WS-QC-IN-PAROLA
+               IF WS-QC-IND < WS-QC-ULTIMO
+                   ADD 1 TO WS-QC-SPAZI-CONSEC
+                   IF WS-QC-SPAZI-CONSEC > 1
+                       MOVE 'S' TO WS-QC-SPAZIO-DOPPIO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-QC-SPAZI-CONSEC
+               IF WS-QC-IN-PAROLA = 'N'
+                   ADD 1 TO WS-QC-PAROLE
+                   MOVE 'S' TO WS-QC-IN-PAROLA
+               END-IF
+               IF QC-CARATTERE(WS-QC-IND) >= '0'
+                       AND QC-CARATTERE(WS-QC-IND) <= '9'
+                   MOVE 'S' TO WS-QC-CIFRA
+               END-IF
+           END-IF.
+       FINE-SCANSIONA-QUALITA.
+            EXIT.
+      *
+       SCRIVI-STORICO.
+      **************************************************************
+      * REGISTRA SU STRINGA2-STORICO.TXT GLI ESITI DI OGNI          *
+      * ELABORAZIONE, IN APPEND (CREATO AL PRIMO UTILIZZO).         *
+      **************************************************************
+           ACCEPT WS-STORICO-DATA FROM DATE.
+           ACCEPT WS-STORICO-ORA  FROM TIME.
+           MOVE WS-STORICO-DATA    TO RS-DATA.
+           MOVE WS-STORICO-ORA     TO RS-ORA.
+           MOVE STRINGAA           TO RS-STRINGA.
+           MOVE PAROLE             TO RS-PAROLE.
+           MOVE SPAZI              TO RS-SPAZI.
+           MOVE WS-LUNGHEZZA-MAX   TO RS-MAX.
+           MOVE WS-PAROLE-DISTINTE TO RS-DISTINTE.
+
+           OPEN EXTEND STORICO.
+           IF WS-STORICO-STATUS NOT = '00'
+               OPEN OUTPUT STORICO
+           END-IF.
+           WRITE REC-STORICO FROM RIGA-STORICO.
+           CLOSE STORICO.
+       FINE-SCRIVI-STORICO.
+            EXIT.
