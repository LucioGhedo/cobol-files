@@ -1,105 +1,141 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. STRINGA.
- AUTHOR. LUCIO
- DATE-WRITTEN. 18/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-
-*
-                                                            
-*                       DATA DIVISION                       
- DATA DIVISION.
- FILE SECTION.
-
-                                                            
-*                WORKING-STORAGE SECTION                    
-
- WORKING-STORAGE SECTION.   
-*****************************************************      
-* DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   * 
-* E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
-*                     CITTA                         *
-*****************************************************
- 01   STRINGAA           PIC X(15).
- 01   TABELLA REDEFINES STRINGAA.
-      05 CARATTERE  OCCURS 15 TIMES.
-         10 TAB-COD     PIC X.
- 01   SORTED-TABELLA.
-      05 PERSONA-S OCCURS 10 TIMES.
-         10 TAB-COD-S     PIC 9.
-
- 01   CONT              PIC 99 VALUE 0.
- 01   USER-INPUT        PIC 99.
- 01   SORTED            PIC 9 VALUE 0.
- 01   SECOND-COUNTER    PIC 99 VALUE 1.
- 01   SAVED-LOWEST      PIC 999 VALUE 0.
- 01   CHOICE            PIC 9.
- 01   IND               PIC 9 VALUE 1.
- 01   TROVATA           PIC 9 VALUE 0.
- 01   COUNTER           PIC 99 VALUE 1.
- 01   COUNTER-PAROLE    PIC 9 VALUE 1.
-*                
-                           
- 01 WS-SCAMBIO           PIC 9.
-
- 01 IND1 PIC 99 VALUE 0.
- 01 IND2 PIC 99 VALUE 1.
-
-*                PROCEDURE DIVISION                        
- PROCEDURE DIVISION.                         
- 
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      IF TABELLA = '               '
-          DISPLAY 'DIGITA ALMENO UNA LETTERA'
-      ELSE
-          PERFORM SORTING THRU FINE-SORTING
-          VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 15  
-          DISPLAY 'HAI DIGITATO ' COUNTER-PAROLE ' PAROLE'
-      END-IF.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     DISPLAY 'INSERISCI UNA STRINGA DI 15 CARATTERI CON DEGLI'
-     ' SPAZI'. 
-     ACCEPT STRINGAA.
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- SORTING.
-      IF CARATTERE(COUNTER) = ' '
-        ADD 1 TO COUNTER-PAROLE
-      END-IF.
- FINE-SORTING.
-      EXIT.
- ORDINA.                       
-*          COMPUTE IND1 = IND1 + 1.
-*          COMPUTE IND2 = IND1 + 1.  
-*          PERFORM SCAMBIA THRU FINE-SCAMBIA UNTIL IND2 = 10.
-    
- FINE-ORDINA.      
- SCAMBIA.
-* **                  IF TAB-COD(IND1) > TAB-COD (IND2)
-*           SCAMBIA I VALORI 
-*                   THEN
-*                      MOVE PERSONA(IND1)  TO WS-SCAMBIO
-*                      MOVE PERSONA(IND2) TO PERSONA(IND1)
-*                      MOVE WS-SCAMBIO        TO  PERSONA(IND2) 
-*                   END-IF.
-* *                  ADD 1 TO IND2.
- FINE-SCAMBIA.
-     EXIT.
-
-     
-     
-     EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRINGA.
+       AUTHOR. LUCIO
+       DATE-WRITTEN. 18/10/2022
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * FILE DI CONTROLLO OPZIONALE, PER L'ESECUZIONE SENZA OPERATORE
+
+           SELECT OPTIONAL PARAMFILE ASSIGN TO 'STRINGA-INPUT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+
+      *                       DATA DIVISION
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PARAMFILE
+            DATA RECORD IS REC-PARAM.
+       01 REC-PARAM  PIC X(80).
+
+      *                WORKING-STORAGE SECTION
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   *
+      * E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
+      *                     CITTA                         *
+      *****************************************************
+       01   STRINGAA           PIC X(80).
+       01   TABELLA REDEFINES STRINGAA.
+            05 CARATTERE  OCCURS 80 TIMES.
+               10 TAB-COD     PIC X.
+       01   SORTED-STRINGAA    PIC X(80) VALUE SPACES.
+       01   SORTED-TABELLA REDEFINES SORTED-STRINGAA.
+            05 PERSONA-S OCCURS 80 TIMES.
+               10 TAB-COD-S     PIC X.
+
+       01   CONT              PIC 99 VALUE 0.
+       01   USER-INPUT        PIC 99.
+       01   SORTED            PIC 9 VALUE 0.
+       01   SECOND-COUNTER    PIC 99 VALUE 1.
+       01   SAVED-LOWEST      PIC 999 VALUE 0.
+       01   CHOICE            PIC 9.
+       01   IND               PIC 9 VALUE 1.
+       01   TROVATA           PIC 9 VALUE 0.
+       01   COUNTER           PIC 99 VALUE 1.
+       01   COUNTER-PAROLE    PIC 9 VALUE 1.
+      *
+
+       01 WS-SCAMBIO           PIC X.
+
+       01 IND1 PIC 99 VALUE 0.
+       01 IND2 PIC 99 VALUE 1.
+
+      ************************************************************
+      *      AREE PER L'ESECUZIONE SENZA OPERATORE (BATCH)          *
+      ************************************************************
+       01 WS-PARAM-STATUS      PIC XX.
+       01 WS-PARAM-MODE        PIC X VALUE 'N'.
+
+      *                PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            IF TABELLA = SPACES
+                DISPLAY 'DIGITA ALMENO UNA LETTERA'
+            ELSE
+                PERFORM SORTING THRU FINE-SORTING
+                VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 81
+                DISPLAY 'HAI DIGITATO ' COUNTER-PAROLE ' PAROLE'
+                MOVE STRINGAA TO SORTED-STRINGAA
+                PERFORM ORDINA THRU FINE-ORDINA
+                DISPLAY 'STRINGA ORIGINALE: ' STRINGAA
+                DISPLAY 'STRINGA ORDINATA : ' SORTED-STRINGAA
+            END-IF.
+
+            STOP RUN.
+
+       APERTURA.
+      **************************************************************
+      * SE ESISTE STRINGA-INPUT.TXT, LA STRINGA VIENE PRESA DA LI'  *
+      * INVECE CHE DALLA TASTIERA, COSI' IL PROGRAMMA PUO' GIRARE   *
+      * IN BATCH SENZA UN OPERATORE.                                *
+      **************************************************************
+           MOVE 'N' TO WS-PARAM-MODE.
+           OPEN INPUT PARAMFILE.
+           IF WS-PARAM-STATUS = '00'
+               MOVE 'S' TO WS-PARAM-MODE
+               READ PARAMFILE INTO STRINGAA
+                    AT END
+                         MOVE SPACES TO STRINGAA
+               END-READ
+               CLOSE PARAMFILE
+           ELSE
+               DISPLAY 'INSERISCI UNA STRINGA DI 80 CARATTERI CON'
+               ' DEGLI SPAZI'
+               ACCEPT STRINGAA
+           END-IF.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       SORTING.
+            IF CARATTERE(COUNTER) = ' '
+              ADD 1 TO COUNTER-PAROLE
+            END-IF.
+       FINE-SORTING.
+            EXIT.
+      *
+       ORDINA.
+      **************************************************************
+      * ORDINAMENTO A BOLLA (BUBBLE SORT) DEI CARATTERI DELLA       *
+      * STRINGA, PASSATA PER PASSATA, SENZA ALTERARE STRINGAA.      *
+      **************************************************************
+           PERFORM PASSATA THRU FINE-PASSATA
+                VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 79.
+       FINE-ORDINA.
+            EXIT.
+      *
+       PASSATA.
+           PERFORM SCAMBIA THRU FINE-SCAMBIA
+                VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 79.
+       FINE-PASSATA.
+            EXIT.
+      *
+       SCAMBIA.
+           IF TAB-COD-S(IND2) > TAB-COD-S(IND2 + 1)
+               MOVE TAB-COD-S(IND2)     TO WS-SCAMBIO
+               MOVE TAB-COD-S(IND2 + 1) TO TAB-COD-S(IND2)
+               MOVE WS-SCAMBIO          TO TAB-COD-S(IND2 + 1)
+           END-IF.
+       FINE-SCAMBIA.
+           EXIT.
