@@ -1,101 +1,644 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. INDICI.
- AUTHOR. LUCIO
- DATE-WRITTEN. 21/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-     SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
-     ORGANIZATION IS INDEXED
-     ACCESS MODE IS DYNAMIC
-     RECORD KEY COD-FILIALE
-     STATUS WS-STATUS.
-* OUTPUT FILE 
-
-     
-*
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF.
-    05 COD-FILIALE   PIC 9(4).
-    05 DESC-FILIALE  PIC X(16). 
-
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 WS-COD-FILIALE   PIC 9(4).
-      05 WS-DESC-FILIALE  PIC X(16).
- 01   USER-INPUT PIC 9999 VALUE 0.
- 01   CONTINUA   PIC X.
-      
- 
- 01 WS-STATUS PIC XX.   
- 01 FINE-FILE PIC X VALUE SPACES.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA THRU FINE-ELABORA UNTIL CONTINUA = 'N'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN I-O PRIMOF.
-*******************************************************           
-*     MOVE 2004   TO COD-FILIALE.
-*     READ PRIMOF INTO WS-PRIMOF INVALID KEY
-*          
-*          DISPLAY 'ERRORE'
-*          DISPLAY WS-STATUS
-*     NOT INVALID KEY     
-*            DISPLAY 'RECORD LETTO'     
-*            DISPLAY WS-PRIMOF.
-********************************************************          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.
-     DISPLAY 'DAMMI UN CODICE FILIALE'.
-     ACCEPT USER-INPUT.
-     MOVE USER-INPUT TO COD-FILIALE.
-     READ PRIMOF INTO WS-PRIMOF INVALID KEY
-          
-          DISPLAY 'RECORD NON TROVATO'
-          DISPLAY WS-STATUS 
-     NOT INVALID KEY     
-           DISPLAY 'RECORD LETTO'     
-           DISPLAY WS-PRIMOF.
-     DISPLAY 'VUOI CONTINARE? SE NO PREMI N'.
-     ACCEPT CONTINUA.
- FINE-ELABORA.
-      EXIT.
-* 
- CHIUSURA. 
- 
-     CLOSE PRIMOF.
-            
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDICI.
+       AUTHOR. LUCIO
+       DATE-WRITTEN. 21/10/2022
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+
+           SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY COD-FILIALE
+           ALTERNATE RECORD KEY IS DESC-FILIALE WITH DUPLICATES
+           STATUS WS-STATUS.
+      * ELENCO COMPLETO / RICONCILIAZIONE
+
+           SELECT REPORTF ASSIGN TO 'INDICI-REPORTF.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * ELENCO DELLE FILIALI ATTESE, PER LA RICONCILIAZIONE
+
+           SELECT OPTIONAL ATTESE ASSIGN TO 'FILIALI-ATTESE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ATTESE-STATUS.
+      * FILE CONDIVISO DELLE ECCEZIONI
+
+           SELECT ECCEZIONI ASSIGN TO 'ECCEZIONI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ECC-STATUS.
+      * FILE DI CONTROLLO OPZIONALE, PER L'ESECUZIONE SENZA OPERATORE
+
+           SELECT OPTIONAL BATCH-INPUT ASSIGN TO 'INDICI-BATCH.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+      *
+
+      ************************************************************
+      *                       DATA DIVISION
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF.
+          05 COD-FILIALE   PIC 9(4).
+          05 DESC-FILIALE  PIC X(16).
+
+       FD   REPORTF
+            DATA RECORD IS REC-REPORTF.
+       01 REC-REPORTF  PIC X(80).
+
+       FD   ATTESE
+            DATA RECORD IS REC-ATTESA.
+       01 REC-ATTESA  PIC 9(4).
+
+       FD   ECCEZIONI
+            DATA RECORD IS REC-ECCEZIONE.
+       01 REC-ECCEZIONE  PIC X(104).
+
+       FD   BATCH-INPUT
+            DATA RECORD IS REC-BATCH.
+       01 REC-BATCH.
+          05 BATCH-SCELTA    PIC 9.
+          05 BATCH-CODICE    PIC 9(4).
+          05 BATCH-DESC      PIC X(16).
+
+      ************************************************************
+      *                WORKING-STORAGE SECTION
+      ************************************************************
+
+       WORKING-STORAGE SECTION.
+       01   WS-PRIMOF.
+            05 WS-COD-FILIALE   PIC 9(4).
+            05 WS-DESC-FILIALE  PIC X(16).
+       01   USER-INPUT PIC 9999 VALUE 0.
+       01   CONTINUA   PIC X.
+       01   WS-CODICE-STAGING PIC X(4).
+       01   WS-CODICE-VALIDO  PIC X VALUE 'N'.
+       01   WS-PROMPT-CODICE  PIC X(40) VALUE SPACES.
+
+       01 WS-STATUS PIC XX.
+       01 FINE-FILE PIC X VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER IL MENU DI MANUTENZIONE                 *
+      ************************************************************
+       01 WS-SCELTA           PIC 9 VALUE 0.
+       01 WS-DESC-CERCA       PIC X(16) VALUE SPACES.
+       01 WS-BROWSE-EOF       PIC X VALUE 'N'.
+
+       01 INTESTAZIONE-ELENCO.
+            05 FILLER         PIC X(18) VALUE 'ELENCO FILIALI'.
+            05 FILLER         PIC X(12) VALUE SPACES.
+
+       01 RIGA-ELENCO.
+            05 EL-CODICE      PIC 9(4).
+            05 FILLER         PIC X(3)  VALUE SPACES.
+            05 EL-DESC        PIC X(16).
+
+      ************************************************************
+      *      AREE PER LA RICONCILIAZIONE CON L'ELENCO ATTESO        *
+      ************************************************************
+       01 WS-MAX-ATTESE        PIC 9(4) VALUE 2000.
+       01 TAB-ATTESE.
+            05 ATTESA OCCURS 1 TO 2000 TIMES DEPENDING ON WS-NUM-ATTESE
+               INDEXED BY IND-ATTESA.
+               10 AT-CODICE    PIC 9(4).
+               10 AT-TROVATA   PIC X.
+       01 WS-NUM-ATTESE        PIC 9(4) VALUE 0.
+       01 WS-ATTESA-LETTA      PIC 9(4) VALUE 0.
+       01 WS-ATTESE-STATUS     PIC XX.
+       01 WS-ATTESE-MODE       PIC X VALUE 'N'.
+       01 WS-ATTESE-EOF        PIC X VALUE 'N'.
+       01 WS-TROVATA           PIC X VALUE 'N'.
+
+       01 INTESTAZIONE-RICONCILIA.
+            05 FILLER          PIC X(30) VALUE
+               'RICONCILIAZIONE FILIALI.IDX'.
+
+       01 RIGA-RICONCILIA.
+            05 RI-CODICE       PIC 9(4).
+            05 FILLER          PIC X(3)  VALUE SPACES.
+            05 RI-DESC         PIC X(16).
+            05 FILLER          PIC X(3)  VALUE SPACES.
+            05 RI-STATO        PIC X(12).
+
+      ************************************************************
+      *           AREE PER IL FILE CONDIVISO DELLE ECCEZIONI        *
+      ************************************************************
+       COPY ECCEZIONI.
+       01 WS-ECC-STATUS        PIC XX.
+       01 WS-DATA-ECCEZIONE.
+            05 WS-DE-ANNO      PIC 9999.
+            05 WS-DE-MESE      PIC 99.
+            05 WS-DE-GIORNO    PIC 99.
+       01 WS-ORA-ECCEZIONE.
+            05 WS-OE-ORE       PIC 99.
+            05 WS-OE-MIN       PIC 99.
+            05 WS-OE-SEC       PIC 99.
+            05 WS-OE-CENT      PIC 99.
+
+      ************************************************************
+      *           AREA PER IL CODICE DI RITORNO AL JOB SCHEDULER   *
+      * 0 = ELABORAZIONE REGOLARE                                 *
+      * 4 = ALMENO UNA OPERAZIONE HA SCRITTO UN'ECCEZIONE          *
+      ************************************************************
+       01 WS-RETURN-CODE       PIC 9 VALUE ZERO.
+
+      ************************************************************
+      *      AREE PER L'ESECUZIONE SENZA OPERATORE (BATCH)          *
+      ************************************************************
+       01 WS-BATCH-STATUS      PIC XX.
+       01 WS-BATCH-MODE        PIC X VALUE 'N'.
+       01 WS-BATCH-EOF         PIC X VALUE 'N'.
+
+      ************************************************************
+      *                PROCEDURE DIVISION
+      ************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            IF WS-BATCH-MODE = 'S'
+                PERFORM ELABORA-BATCH THRU FINE-ELABORA-BATCH
+                     UNTIL WS-BATCH-EOF = 'S'
+            ELSE
+                PERFORM ELABORA THRU FINE-ELABORA UNTIL CONTINUA = 'N'
+            END-IF.
+            PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+
+       APERTURA.
+      **************************************************************
+      * SE ESISTE INDICI-BATCH.TXT, UNA RIGA PER OGNI OPERAZIONE DA *
+      * ESEGUIRE VIENE LETTA DA LI' INVECE DI FAR DIGITARE LA       *
+      * SCELTA DI MENU A UN OPERATORE, COSI' INDICI PUO' GIRARE IN  *
+      * BATCH SENZA UN OPERATORE.                                   *
+      **************************************************************
+           OPEN I-O PRIMOF.
+
+           MOVE 'N' TO WS-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT.
+           IF WS-BATCH-STATUS = '00'
+               MOVE 'S' TO WS-BATCH-MODE
+           ELSE
+               CLOSE BATCH-INPUT
+           END-IF.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       ELABORA.
+           DISPLAY 'FILIALI: 1-CERCA PER CODICE 2-CERCA PER'
+                   ' DESCRIZIONE'.
+           DISPLAY '3-AGGIUNGI 4-MODIFICA 5-ELIMINA'
+                   ' 6-ELENCO COMPLETO'.
+           DISPLAY '7-RICONCILIA CON ELENCO ATTESO'.
+           ACCEPT WS-SCELTA.
+
+           IF WS-SCELTA = 1
+               PERFORM CERCA-PER-CODICE THRU FINE-CERCA-PER-CODICE
+           END-IF.
+           IF WS-SCELTA = 2
+               PERFORM CERCA-PER-DESCRIZIONE
+                  THRU FINE-CERCA-PER-DESCRIZIONE
+           END-IF.
+           IF WS-SCELTA = 3
+               PERFORM AGGIUNGI-FILIALE THRU FINE-AGGIUNGI-FILIALE
+           END-IF.
+           IF WS-SCELTA = 4
+               PERFORM MODIFICA-FILIALE THRU FINE-MODIFICA-FILIALE
+           END-IF.
+           IF WS-SCELTA = 5
+               PERFORM ELIMINA-FILIALE THRU FINE-ELIMINA-FILIALE
+           END-IF.
+           IF WS-SCELTA = 6
+               PERFORM ELENCO-COMPLETO THRU FINE-ELENCO-COMPLETO
+           END-IF.
+           IF WS-SCELTA = 7
+               PERFORM RICONCILIA THRU FINE-RICONCILIA
+           END-IF.
+
+           DISPLAY 'VUOI CONTINUARE? SE NO PREMI N'.
+           ACCEPT CONTINUA.
+       FINE-ELABORA.
+            EXIT.
+      *
+       ELABORA-BATCH.
+      **************************************************************
+      * STESSO DISPATCH DI ELABORA, MA LA SCELTA E I PARAMETRI      *
+      * ARRIVANO DA INDICI-BATCH.TXT INVECE CHE DA ACCEPT.          *
+      **************************************************************
+           READ BATCH-INPUT INTO REC-BATCH AT END
+                MOVE 'S' TO WS-BATCH-EOF
+                NOT AT END
+                     MOVE BATCH-SCELTA TO WS-SCELTA
+
+                     IF WS-SCELTA = 1
+                         PERFORM CERCA-PER-CODICE
+                              THRU FINE-CERCA-PER-CODICE
+                     END-IF
+                     IF WS-SCELTA = 2
+                         PERFORM CERCA-PER-DESCRIZIONE
+                              THRU FINE-CERCA-PER-DESCRIZIONE
+                     END-IF
+                     IF WS-SCELTA = 3
+                         PERFORM AGGIUNGI-FILIALE
+                              THRU FINE-AGGIUNGI-FILIALE
+                     END-IF
+                     IF WS-SCELTA = 4
+                         PERFORM MODIFICA-FILIALE
+                              THRU FINE-MODIFICA-FILIALE
+                     END-IF
+                     IF WS-SCELTA = 5
+                         PERFORM ELIMINA-FILIALE
+                              THRU FINE-ELIMINA-FILIALE
+                     END-IF
+                     IF WS-SCELTA = 6
+                         PERFORM ELENCO-COMPLETO
+                              THRU FINE-ELENCO-COMPLETO
+                     END-IF
+                     IF WS-SCELTA = 7
+                         PERFORM RICONCILIA THRU FINE-RICONCILIA
+                     END-IF
+           END-READ.
+       FINE-ELABORA-BATCH.
+            EXIT.
+      *
+       LEGGI-CODICE-FILIALE.
+      **************************************************************
+      * RIPETE LA RICHIESTA FINCHE' L'OPERATORE NON DIGITA UN        *
+      * CODICE NUMERICO MAGGIORE DI ZERO, SCARTANDO SUBITO QUALSIASI *
+      * VALORE NON NUMERICO INVECE DI LASCIARLO ARRIVARE ALLA READ.  *
+      **************************************************************
+           MOVE 'N' TO WS-CODICE-VALIDO.
+           PERFORM LEGGI-UN-CODICE-FILIALE
+              THRU FINE-LEGGI-UN-CODICE-FILIALE
+                UNTIL WS-CODICE-VALIDO = 'S'.
+       FINE-LEGGI-CODICE-FILIALE.
+            EXIT.
+      *
+       LEGGI-UN-CODICE-FILIALE.
+           DISPLAY WS-PROMPT-CODICE.
+           ACCEPT WS-CODICE-STAGING.
+           IF WS-CODICE-STAGING IS NUMERIC
+                   AND WS-CODICE-STAGING NOT = ZERO
+               MOVE WS-CODICE-STAGING TO USER-INPUT
+               MOVE 'S' TO WS-CODICE-VALIDO
+           ELSE
+               DISPLAY 'CODICE NON VALIDO: INSERIRE UN NUMERO'
+                       ' MAGGIORE DI ZERO'
+           END-IF.
+       FINE-LEGGI-UN-CODICE-FILIALE.
+            EXIT.
+      *
+       CERCA-PER-CODICE.
+      **************************************************************
+      * VALIDO IL CODICE PRIMA DI USARLO COME CHIAVE DI LETTURA:    *
+      * DEVE ESSERE UN NUMERO MAGGIORE DI ZERO.                     *
+      **************************************************************
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-CODICE TO USER-INPUT
+           ELSE
+               MOVE 'DAMMI UN CODICE FILIALE' TO WS-PROMPT-CODICE
+               PERFORM LEGGI-CODICE-FILIALE
+                  THRU FINE-LEGGI-CODICE-FILIALE
+           END-IF.
+           IF USER-INPUT = ZERO
+               DISPLAY 'CODICE NON VALIDO: DEVE ESSERE MAGGIORE'
+                       ' DI ZERO'
+           ELSE
+               MOVE USER-INPUT TO COD-FILIALE
+               READ PRIMOF INTO WS-PRIMOF INVALID KEY
+                    DISPLAY 'RECORD NON TROVATO'
+                    DISPLAY WS-STATUS
+                    MOVE 'CERCA-PER-CODICE' TO ECC-PARAGRAFO
+                    MOVE COD-FILIALE        TO ECC-CHIAVE
+                    MOVE 'RECORD NON TROVATO' TO ECC-DESCRIZIONE
+                    PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               NOT INVALID KEY
+                    DISPLAY 'RECORD LETTO'
+                    DISPLAY WS-PRIMOF
+               END-READ
+           END-IF.
+       FINE-CERCA-PER-CODICE.
+            EXIT.
+      *
+       CERCA-PER-DESCRIZIONE.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-DESC TO WS-DESC-CERCA
+           ELSE
+               DISPLAY 'DAMMI LA DESCRIZIONE DELLA FILIALE'
+               ACCEPT WS-DESC-CERCA
+           END-IF.
+           MOVE WS-DESC-CERCA TO DESC-FILIALE.
+           READ PRIMOF INTO WS-PRIMOF KEY IS DESC-FILIALE
+                INVALID KEY
+                     DISPLAY 'DESCRIZIONE NON TROVATA'
+                     MOVE 'CERCA-PER-DESCRIZIONE' TO ECC-PARAGRAFO
+                     MOVE WS-DESC-CERCA            TO ECC-CHIAVE
+                     MOVE 'DESCRIZIONE NON TROVATA' TO ECC-DESCRIZIONE
+                     PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                NOT INVALID KEY
+                     DISPLAY 'RECORD LETTO'
+                     DISPLAY WS-PRIMOF
+           END-READ.
+       FINE-CERCA-PER-DESCRIZIONE.
+            EXIT.
+      *
+       AGGIUNGI-FILIALE.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-CODICE TO USER-INPUT
+           ELSE
+               MOVE 'CODICE DELLA NUOVA FILIALE' TO WS-PROMPT-CODICE
+               PERFORM LEGGI-CODICE-FILIALE
+                  THRU FINE-LEGGI-CODICE-FILIALE
+           END-IF.
+           IF USER-INPUT = ZERO
+               DISPLAY 'CODICE NON VALIDO: DEVE ESSERE MAGGIORE'
+                       ' DI ZERO'
+           ELSE
+               MOVE USER-INPUT TO WS-COD-FILIALE
+               IF WS-BATCH-MODE = 'S'
+                   MOVE BATCH-DESC TO WS-DESC-FILIALE
+               ELSE
+                   DISPLAY 'DESCRIZIONE DELLA NUOVA FILIALE'
+                   ACCEPT WS-DESC-FILIALE
+               END-IF
+               WRITE REC-PRIMOF FROM WS-PRIMOF INVALID KEY
+                    DISPLAY 'FILIALE GIA ESISTENTE'
+                    MOVE 'AGGIUNGI-FILIALE' TO ECC-PARAGRAFO
+                    MOVE COD-FILIALE        TO ECC-CHIAVE
+                    MOVE 'FILIALE GIA ESISTENTE' TO ECC-DESCRIZIONE
+                    PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               NOT INVALID KEY
+                    DISPLAY 'FILIALE AGGIUNTA'
+               END-WRITE
+           END-IF.
+       FINE-AGGIUNGI-FILIALE.
+            EXIT.
+      *
+       MODIFICA-FILIALE.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-CODICE TO USER-INPUT
+           ELSE
+               MOVE 'CODICE DELLA FILIALE DA MODIFICARE'
+                    TO WS-PROMPT-CODICE
+               PERFORM LEGGI-CODICE-FILIALE
+                  THRU FINE-LEGGI-CODICE-FILIALE
+           END-IF.
+           IF USER-INPUT = ZERO
+               DISPLAY 'CODICE NON VALIDO: DEVE ESSERE MAGGIORE'
+                       ' DI ZERO'
+           ELSE
+               MOVE USER-INPUT TO COD-FILIALE
+               READ PRIMOF INTO WS-PRIMOF INVALID KEY
+                    DISPLAY 'RECORD NON TROVATO'
+                    MOVE 'MODIFICA-FILIALE' TO ECC-PARAGRAFO
+                    MOVE COD-FILIALE        TO ECC-CHIAVE
+                    MOVE 'RECORD NON TROVATO' TO ECC-DESCRIZIONE
+                    PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               NOT INVALID KEY
+                    IF WS-BATCH-MODE = 'S'
+                        MOVE BATCH-DESC TO WS-DESC-FILIALE
+                    ELSE
+                        DISPLAY 'NUOVA DESCRIZIONE DELLA FILIALE'
+                        ACCEPT WS-DESC-FILIALE
+                    END-IF
+                    REWRITE REC-PRIMOF FROM WS-PRIMOF INVALID KEY
+                         DISPLAY 'ERRORE IN MODIFICA'
+                         MOVE 'MODIFICA-FILIALE' TO ECC-PARAGRAFO
+                         MOVE COD-FILIALE        TO ECC-CHIAVE
+                         MOVE 'ERRORE IN MODIFICA' TO ECC-DESCRIZIONE
+                         PERFORM SCRIVI-ECCEZIONE
+                            THRU FINE-SCRIVI-ECCEZIONE
+                    NOT INVALID KEY
+                         DISPLAY 'FILIALE MODIFICATA'
+                    END-REWRITE
+               END-READ
+           END-IF.
+       FINE-MODIFICA-FILIALE.
+            EXIT.
+      *
+       ELIMINA-FILIALE.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-CODICE TO USER-INPUT
+           ELSE
+               MOVE 'CODICE DELLA FILIALE DA ELIMINARE'
+                    TO WS-PROMPT-CODICE
+               PERFORM LEGGI-CODICE-FILIALE
+                  THRU FINE-LEGGI-CODICE-FILIALE
+           END-IF.
+           IF USER-INPUT = ZERO
+               DISPLAY 'CODICE NON VALIDO: DEVE ESSERE MAGGIORE'
+                       ' DI ZERO'
+           ELSE
+               MOVE USER-INPUT TO COD-FILIALE
+               READ PRIMOF INTO WS-PRIMOF INVALID KEY
+                    DISPLAY 'RECORD NON TROVATO'
+                    MOVE 'ELIMINA-FILIALE'  TO ECC-PARAGRAFO
+                    MOVE COD-FILIALE        TO ECC-CHIAVE
+                    MOVE 'RECORD NON TROVATO' TO ECC-DESCRIZIONE
+                    PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               NOT INVALID KEY
+                    DELETE PRIMOF INVALID KEY
+                         DISPLAY 'ERRORE IN CANCELLAZIONE'
+                         MOVE 'ELIMINA-FILIALE' TO ECC-PARAGRAFO
+                         MOVE COD-FILIALE       TO ECC-CHIAVE
+                         MOVE 'ERRORE IN CANCELLAZIONE'
+                                                TO ECC-DESCRIZIONE
+                         PERFORM SCRIVI-ECCEZIONE
+                            THRU FINE-SCRIVI-ECCEZIONE
+                    NOT INVALID KEY
+                         DISPLAY 'FILIALE ELIMINATA'
+                    END-DELETE
+               END-READ
+           END-IF.
+       FINE-ELIMINA-FILIALE.
+            EXIT.
+      *
+       ELENCO-COMPLETO.
+      **************************************************************
+      * SCORRE TUTTO IL FILE IN ORDINE DI CODICE E NE SCRIVE UN     *
+      * ELENCO SU REPORT.                                           *
+      **************************************************************
+           OPEN OUTPUT REPORTF.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-ELENCO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+
+           MOVE 'N'  TO WS-BROWSE-EOF.
+           MOVE ZERO TO COD-FILIALE.
+           START PRIMOF KEY IS NOT LESS THAN COD-FILIALE
+                INVALID KEY MOVE 'S' TO WS-BROWSE-EOF
+           END-START.
+           PERFORM SCRIVI-RIGA-ELENCO THRU FINE-SCRIVI-RIGA-ELENCO
+                UNTIL WS-BROWSE-EOF = 'S'.
+
+           CLOSE REPORTF.
+       FINE-ELENCO-COMPLETO.
+            EXIT.
+      *
+       SCRIVI-RIGA-ELENCO.
+           READ PRIMOF NEXT RECORD INTO WS-PRIMOF AT END
+                MOVE 'S' TO WS-BROWSE-EOF
+                NOT AT END
+                     MOVE WS-COD-FILIALE  TO EL-CODICE
+                     MOVE WS-DESC-FILIALE TO EL-DESC
+                     MOVE SPACES          TO REC-REPORTF
+                     WRITE REC-REPORTF FROM RIGA-ELENCO
+           END-READ.
+       FINE-SCRIVI-RIGA-ELENCO.
+            EXIT.
+      *
+       RICONCILIA.
+      **************************************************************
+      * CONFRONTA LE FILIALI PRESENTI IN FILIALI.IDX CON L'ELENCO   *
+      * ATTESO FILIALI-ATTESE.TXT (UN CODICE PER RIGA) E SEGNALA    *
+      * LE FILIALI MANCANTI E QUELLE NON ATTESE.                    *
+      **************************************************************
+           PERFORM CARICA-ATTESE THRU FINE-CARICA-ATTESE.
+           IF WS-ATTESE-MODE = 'N'
+               DISPLAY 'FILE FILIALI-ATTESE.TXT NON TROVATO'
+           ELSE
+               OPEN OUTPUT REPORTF
+               MOVE SPACES TO REC-REPORTF
+               WRITE REC-REPORTF FROM INTESTAZIONE-RICONCILIA
+               MOVE SPACES TO REC-REPORTF
+               WRITE REC-REPORTF
+
+               MOVE 'N'  TO WS-BROWSE-EOF
+               MOVE ZERO TO COD-FILIALE
+               START PRIMOF KEY IS NOT LESS THAN COD-FILIALE
+                    INVALID KEY MOVE 'S' TO WS-BROWSE-EOF
+               END-START
+               PERFORM VERIFICA-ATTESA THRU FINE-VERIFICA-ATTESA
+                    UNTIL WS-BROWSE-EOF = 'S'
+
+               SET IND-ATTESA TO 1
+               PERFORM VERIFICA-MANCANTE THRU FINE-VERIFICA-MANCANTE
+                    UNTIL IND-ATTESA > WS-NUM-ATTESE
+
+               CLOSE REPORTF
+           END-IF.
+       FINE-RICONCILIA.
+            EXIT.
+      *
+       CARICA-ATTESE.
+           MOVE 'N'  TO WS-ATTESE-MODE.
+           MOVE ZERO TO WS-NUM-ATTESE.
+           OPEN INPUT ATTESE.
+           IF WS-ATTESE-STATUS = '00'
+               MOVE 'S' TO WS-ATTESE-MODE
+               MOVE 'N' TO WS-ATTESE-EOF
+               PERFORM LEGGI-ATTESA THRU FINE-LEGGI-ATTESA
+                    UNTIL WS-ATTESE-EOF = 'S'
+               CLOSE ATTESE
+           ELSE
+               CLOSE ATTESE
+           END-IF.
+       FINE-CARICA-ATTESE.
+            EXIT.
+      *
+       LEGGI-ATTESA.
+           READ ATTESE INTO WS-ATTESA-LETTA AT END
+                MOVE 'S' TO WS-ATTESE-EOF
+                NOT AT END
+                     IF WS-NUM-ATTESE < WS-MAX-ATTESE
+                         ADD 1 TO WS-NUM-ATTESE
+                         MOVE WS-ATTESA-LETTA
+                              TO AT-CODICE(WS-NUM-ATTESE)
+                         MOVE 'N' TO AT-TROVATA(WS-NUM-ATTESE)
+                     END-IF
+           END-READ.
+       FINE-LEGGI-ATTESA.
+            EXIT.
+      *
+       VERIFICA-ATTESA.
+           READ PRIMOF NEXT RECORD INTO WS-PRIMOF AT END
+                MOVE 'S' TO WS-BROWSE-EOF
+                NOT AT END
+                     SET IND-ATTESA TO 1
+                     MOVE 'N' TO WS-TROVATA
+                     PERFORM CERCA-ATTESA THRU FINE-CERCA-ATTESA
+                          UNTIL IND-ATTESA > WS-NUM-ATTESE
+                             OR WS-TROVATA = 'S'
+                     IF WS-TROVATA = 'N'
+                         MOVE WS-COD-FILIALE  TO RI-CODICE
+                         MOVE WS-DESC-FILIALE TO RI-DESC
+                         MOVE 'NON ATTESA'    TO RI-STATO
+                         MOVE SPACES TO REC-REPORTF
+                         WRITE REC-REPORTF FROM RIGA-RICONCILIA
+                     END-IF
+           END-READ.
+       FINE-VERIFICA-ATTESA.
+            EXIT.
+      *
+       CERCA-ATTESA.
+           IF AT-CODICE(IND-ATTESA) = WS-COD-FILIALE
+               MOVE 'S' TO AT-TROVATA(IND-ATTESA)
+               MOVE 'S' TO WS-TROVATA
+           END-IF.
+           SET IND-ATTESA UP BY 1.
+       FINE-CERCA-ATTESA.
+            EXIT.
+      *
+       VERIFICA-MANCANTE.
+           IF AT-TROVATA(IND-ATTESA) = 'N'
+               MOVE AT-CODICE(IND-ATTESA) TO RI-CODICE
+               MOVE SPACES                TO RI-DESC
+               MOVE 'MANCANTE'            TO RI-STATO
+               MOVE SPACES TO REC-REPORTF
+               WRITE REC-REPORTF FROM RIGA-RICONCILIA
+           END-IF.
+           SET IND-ATTESA UP BY 1.
+       FINE-VERIFICA-MANCANTE.
+            EXIT.
+      *
+       SCRIVI-ECCEZIONE.
+           ACCEPT WS-DATA-ECCEZIONE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-ECCEZIONE  FROM TIME.
+
+           MOVE WS-DE-GIORNO TO ECC-GG.
+           MOVE WS-DE-MESE   TO ECC-MM.
+           MOVE WS-DE-ANNO   TO ECC-AAAA.
+           MOVE WS-OE-ORE    TO ECC-HH.
+           MOVE WS-OE-MIN    TO ECC-MIN.
+           MOVE 'INDICI'     TO ECC-PROGRAMMA.
+
+           OPEN EXTEND ECCEZIONI.
+           IF WS-ECC-STATUS NOT = '00'
+               OPEN OUTPUT ECCEZIONI
+           END-IF.
+           WRITE REC-ECCEZIONE FROM RIGA-ECCEZIONE.
+           CLOSE ECCEZIONI.
+
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+       FINE-SCRIVI-ECCEZIONE.
+            EXIT.
+      *
+       CHIUSURA.
+
+           CLOSE PRIMOF.
+           IF WS-BATCH-MODE = 'S'
+               CLOSE BATCH-INPUT
+           END-IF.
+
+       FINE-CHIUSURA.
+            EXIT.
