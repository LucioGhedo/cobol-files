@@ -1,118 +1,622 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. CERCA.
- AUTHOR. FILIPPO
- DATE-WRITTEN. 13/3/2017
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-     SELECT PRIMOF   ASSIGN TO 'ANAGR.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
-
-
-*
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF  PIC X(33).
-
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ANNI           PIC 999.
-      05 CITTA          PIC X(10).
-      
-
- 01   TABELLA.
-      05 ELEMENTO OCCURS 6 TIMES INDEXED BY INDICE. 
-         10 TAB-NOME    PIC X(10).
-         10 TAB-COGNOME PIC X(10).
-         10 TAB-ANNI    PIC 999.
-         10 TAB-CITTA   PIC X(10).
- 01   CONT              PIC 99 VALUE 0.
-*                
-    
- 01 FINE-FILE        PIC X VALUE SPACES. 
- 01 FINE-PGM         PIC X VALUE SPACES. 
- 01 SURNAME          PIC X(10) VALUE SPACES.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM RICERCA  THRU FINE-RICERCA UNTIL FINE-PGM = 'S'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
-     SET INDICE TO 1.
-     OPEN INPUT PRIMOF.
-     
-     READ PRIMOF INTO WS-PRIMOF AT END 
-          MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.    
-    
-*     MOVE WS-PRIMOF TO WS-OUTF.
-     
-     ADD 1 TO CONT.
-     
-     MOVE WS-PRIMOF TO ELEMENTO(CONT).
-     DISPLAY 'RIGA ' CONT ' ' ELEMENTO(CONT).
-     
-     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.
-      EXIT.
-* 
- RICERCA. 
-       SET INDICE TO 1.
-       DISPLAY 'DIGITA COGNOME CLEINTE'
-      ACCEPT SURNAME
-      SEARCH ELEMENTO
-      AT END  DISPLAY 'COGNOME NON TROVATO'
-      WHEN SURNAME = TAB-COGNOME(INDICE)
-            DISPLAY 'CITTA ' TAB-CITTA (INDICE)
-            DISPLAY 'NOME ' TAB-NOME (INDICE)                     
-      END-SEARCH.  
-      
-      DISPLAY 'VUOI FINIRE ?'
-      ACCEPT FINE-PGM.
- FINE-RICERCA.
-      EXIT.
- 
- 
- CHIUSURA.
- 
-     CLOSE PRIMOF.
-
- FINE-CHIUSURA.    
-     
-     EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERCA.
+       AUTHOR. FILIPPO
+       DATE-WRITTEN. 13/3/2017
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+
+           SELECT PRIMOF   ASSIGN TO 'ANAGR.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRIMOF-STATUS.
+      * LOG DI TUTTE LE RICERCHE EFFETTUATE
+
+           SELECT AUDIT    ASSIGN TO 'CERCA-AUDIT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+      * ELENCO COGNOMI PER L'ESECUZIONE IN BATCH (FACOLTATIVO)
+
+           SELECT OPTIONAL BATCH-INPUT ASSIGN TO 'CERCA-BATCH.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+      * FILE CONDIVISO DELLE ECCEZIONI DI TUTTI I JOB
+
+           SELECT ECCEZIONI ASSIGN TO 'ECCEZIONI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ECC-STATUS.
+      * ESTRATTO CSV DELLA TABELLA CARICATA IN MEMORIA
+
+           SELECT CSVOUT   ASSIGN TO 'CERCA-EXPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+      ************************************************************
+      *                       DATA DIVISION
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF  PIC X(33).
+
+       FD   AUDIT
+            DATA RECORD IS REC-AUDIT.
+       01 REC-AUDIT  PIC X(110).
+
+       FD   BATCH-INPUT
+            DATA RECORD IS REC-BATCH.
+       01 REC-BATCH  PIC X(10).
+
+       FD   ECCEZIONI
+            DATA RECORD IS REC-ECCEZIONE.
+       01 REC-ECCEZIONE  PIC X(104).
+
+       FD   CSVOUT
+            DATA RECORD IS REC-CSVOUT.
+       01 REC-CSVOUT  PIC X(80).
+
+      ************************************************************
+      *                WORKING-STORAGE SECTION
+      ************************************************************
+
+       WORKING-STORAGE SECTION.
+       COPY ANAGRAF.
+
+       01   WS-PRIMOF-STATUS  PIC XX.
+
+       01   WS-MAX-ELEMENTI   PIC 9(4) VALUE 500.
+       01   TABELLA.
+            05 ELEMENTO OCCURS 1 TO 500 TIMES DEPENDING ON CONT
+               INDEXED BY INDICE.
+               10 TAB-NOME    PIC X(10).
+               10 TAB-COGNOME PIC X(10).
+               10 TAB-ANNI    PIC 999.
+               10 TAB-CITTA   PIC X(10).
+       01   CONT              PIC 9(4) VALUE 0.
+      *
+
+       01 FINE-FILE        PIC X VALUE SPACES.
+       01 FINE-PGM         PIC X VALUE SPACES.
+       01 SURNAME          PIC X(10) VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER LA RICERCA PER NOME/CITTA/COGNOME       *
+      ************************************************************
+       01 WS-CHOICE            PIC 9 VALUE 0.
+       01 WS-NOME-CERCA        PIC X(10) VALUE SPACES.
+       01 WS-CITTA-CERCA       PIC X(10) VALUE SPACES.
+       01 WS-LEN-COGNOME       PIC 99 VALUE 10.
+       01 WS-TROVATI           PIC 9(4) VALUE 0.
+
+      ************************************************************
+      *           AREE PER IL LOG DELLE RICERCHE (AUDIT)            *
+      ************************************************************
+       01 WS-AUDIT-CAMPO       PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-VALORE      PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-NOME        PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-COGNOME     PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-CITTA       PIC X(10) VALUE SPACES.
+       01 WS-DATA-RICERCA.
+            05 WS-DR-ANNO      PIC 9999.
+            05 WS-DR-MESE      PIC 99.
+            05 WS-DR-GIORNO    PIC 99.
+       01 WS-ORA-RICERCA.
+            05 WS-OR-ORE       PIC 99.
+            05 WS-OR-MIN       PIC 99.
+            05 WS-OR-SEC       PIC 99.
+            05 WS-OR-CENT      PIC 99.
+
+       01 RIGA-AUDIT.
+            05 AUD-GG            PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 AUD-MM            PIC 99.
+            05 FILLER            PIC X     VALUE '/'.
+            05 AUD-AAAA          PIC 9999.
+            05 FILLER            PIC X     VALUE SPACE.
+            05 AUD-HH            PIC 99.
+            05 FILLER            PIC X     VALUE ':'.
+            05 AUD-MIN           PIC 99.
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 AUD-CAMPO         PIC X(10).
+            05 FILLER            PIC X     VALUE SPACE.
+            05 AUD-VALORE        PIC X(10).
+            05 FILLER            PIC X(9)  VALUE ' TROVATI '.
+            05 AUD-TROVATI       PIC ZZZ9.
+            05 FILLER            PIC X(7)  VALUE ' NOME '.
+            05 AUD-NOME          PIC X(10).
+            05 FILLER            PIC X(9)  VALUE ' COGNOME '.
+            05 AUD-COGNOME       PIC X(10).
+            05 FILLER            PIC X(7)  VALUE ' CITTA '.
+            05 AUD-CITTA         PIC X(10).
+
+      ************************************************************
+      *           AREE PER L'ESECUZIONE IN BATCH                   *
+      ************************************************************
+       01 WS-AUDIT-STATUS      PIC XX.
+       01 WS-BATCH-STATUS      PIC XX.
+       01 WS-BATCH-MODE        PIC X VALUE 'N'.
+       01 WS-BATCH-EOF         PIC X VALUE 'N'.
+
+      ************************************************************
+      *           AREE PER IL FILE CONDIVISO DELLE ECCEZIONI        *
+      ************************************************************
+       COPY ECCEZIONI.
+       01 WS-ECC-STATUS        PIC XX.
+
+      ************************************************************
+      *      AREE PER IL CONTROLLO QUALITA' DI NOME E COGNOME       *
+      *      LETTI DA ANAGR.TXT, PRIMA CHE ENTRINO IN TABELLA       *
+      ************************************************************
+       01 WS-QC-CAMPO          PIC X(10) VALUE SPACES.
+       01 TAB-QC-CAMPO REDEFINES WS-QC-CAMPO.
+            05 QC-CARATTERE    OCCURS 10 TIMES PIC X.
+       01 WS-QC-IND            PIC 99 VALUE 1.
+       01 WS-QC-ULTIMO         PIC 99 VALUE 0.
+       01 WS-QC-PAROLE         PIC 9  VALUE 0.
+       01 WS-QC-IN-PAROLA      PIC X  VALUE 'N'.
+       01 WS-QC-SPAZI-CONSEC   PIC 9  VALUE 0.
+       01 WS-QC-CIFRA          PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-INIZ    PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-DOPPIO  PIC X  VALUE 'N'.
+       01 WS-QC-VALIDO         PIC X  VALUE 'N'.
+       01 WS-QC-NOME-CAMPO     PIC X(10) VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER L'ESTRATTO CSV DELLA TABELLA            *
+      ************************************************************
+       01 WS-CSV-STATUS        PIC XX.
+       01 RIGA-CSV.
+            05 CSV-NOME         PIC X(10).
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-COGNOME      PIC X(10).
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-ANNI         PIC 999.
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-CITTA        PIC X(10).
+
+      ************************************************************
+      *                PROCEDURE DIVISION
+      ************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
+            IF WS-BATCH-MODE = 'S'
+                PERFORM RICERCA-BATCH THRU FINE-RICERCA-BATCH
+                     UNTIL WS-BATCH-EOF = 'S'
+            ELSE
+                PERFORM RICERCA THRU FINE-RICERCA UNTIL FINE-PGM = 'S'
+            END-IF.
+            PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+            STOP RUN.
+
+       APERTURA.
+           SET INDICE TO 1.
+           OPEN INPUT PRIMOF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                DISPLAY 'FILE PRIMOF VUOTO'
+                MOVE 'APERTURA' TO ECC-PARAGRAFO
+                MOVE SPACES     TO ECC-CHIAVE
+                MOVE 'FILE ANAGR.TXT VUOTO' TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+           PERFORM CONTROLLA-BATCH THRU FINE-CONTROLLA-BATCH.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       CONTROLLA-BATCH.
+      **************************************************************
+      * SE ESISTE UN FILE CERCA-BATCH.TXT CON UN ELENCO DI COGNOMI  *
+      * IL PROGRAMMA LAVORA IN MODALITA BATCH, SENZA CHIEDERE NULLA *
+      * A VIDEO: UNA RICERCA PER COGNOME PER OGNI RIGA DEL FILE.    *
+      **************************************************************
+           MOVE 'N' TO WS-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT.
+           IF WS-BATCH-STATUS = '00'
+               MOVE 'S' TO WS-BATCH-MODE
+           ELSE
+               CLOSE BATCH-INPUT
+           END-IF.
+       FINE-CONTROLLA-BATCH.
+            EXIT.
+      *
+       ELABORA.
+
+           IF CONT < WS-MAX-ELEMENTI
+               ADD 1 TO CONT
+               MOVE WS-PRIMOF TO ELEMENTO(CONT)
+               DISPLAY 'RIGA ' CONT ' ' ELEMENTO(CONT)
+           ELSE
+               DISPLAY 'TABELLA PIENA: RECORD IN ECCESSO IGNORATI'
+               MOVE 'ELABORA'     TO ECC-PARAGRAFO
+               MOVE CONT          TO ECC-CHIAVE
+               MOVE 'TABELLA PIENA: RECORD IN ECCESSO IGNORATI'
+                    TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+       FINE-ELABORA.
+            EXIT.
+      *
+       VERIFICA-LUNGHEZZA-PRIMOF.
+      **************************************************************
+      * IL FILE STATUS '04' SEGNALA UNA LETTURA RIUSCITA MA CON UN  *
+      * RECORD DI LUNGHEZZA DIVERSA DA QUELLA ATTESA DAL LAYOUT     *
+      * CONDIVISO (COPY ANAGRAF): SEGNALIAMOLO SUBITO INVECE DI     *
+      * LASCIARE CHE I CAMPI SI SFASINO IN SILENZIO.                *
+      **************************************************************
+           IF WS-PRIMOF-STATUS = '04'
+               DISPLAY 'ATTENZIONE: LUNGHEZZA RECORD ANAGR.TXT NON'
+                       ' CONFORME AL LAYOUT ATTESO'
+               MOVE 'S' TO FINE-FILE
+               MOVE 'VERIFICA-LUNGHEZZA-PRIMOF' TO ECC-PARAGRAFO
+               MOVE SPACES                      TO ECC-CHIAVE
+               MOVE 'LUNGHEZZA RECORD ANAGR.TXT NON CONFORME'
+                                                TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-LUNGHEZZA-PRIMOF.
+            EXIT.
+      *
+       CONTROLLA-QUALITA-ANAGRAFICA.
+      **************************************************************
+      * APPLICA A NOME E COGNOME DEL RECORD APPENA LETTO DA         *
+      * ANAGR.TXT LA STESSA ANALISI PAROLE/SPAZI USATA DA STRINGA2  *
+      * (CIFRE INCORPORATE, SPAZIO INIZIALE, SPAZI DOPPI), COSI' I  *
+      * DATI SPORCHI VENGONO SEGNALATI PRIMA DI ENTRARE IN TABELLA. *
+      **************************************************************
+           MOVE 'NOME'    TO WS-QC-NOME-CAMPO.
+           MOVE NOME      TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+
+           MOVE 'COGNOME' TO WS-QC-NOME-CAMPO.
+           MOVE COGNOME   TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+       FINE-CONTROLLA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       VERIFICA-QUALITA-ANAGRAFICA.
+           MOVE 0   TO WS-QC-PAROLE.
+           MOVE 'N' TO WS-QC-IN-PAROLA.
+           MOVE 0   TO WS-QC-ULTIMO.
+           MOVE 0   TO WS-QC-SPAZI-CONSEC.
+           MOVE 'N' TO WS-QC-CIFRA.
+           MOVE 'N' TO WS-QC-SPAZIO-INIZ.
+           MOVE 'N' TO WS-QC-SPAZIO-DOPPIO.
+           MOVE 'N' TO WS-QC-VALIDO.
+           PERFORM TROVA-ULTIMO-QUALITA THRU FINE-TROVA-ULTIMO-QUALITA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-ULTIMO > 0 AND QC-CARATTERE(1) = SPACE
+               MOVE 'S' TO WS-QC-SPAZIO-INIZ
+           END-IF.
+           PERFORM SCANSIONA-QUALITA-ANAGRAFICA
+              THRU FINE-SCANSIONA-QUALITA-ANAGRAFICA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-PAROLE = 1 AND WS-QC-CIFRA = 'N'
+                   AND WS-QC-SPAZIO-INIZ = 'N'
+                   AND WS-QC-SPAZIO-DOPPIO = 'N'
+               MOVE 'S' TO WS-QC-VALIDO
+           ELSE
+               DISPLAY 'QUALITA DATI: ' WS-QC-NOME-CAMPO
+                       ' NON VALIDO (' WS-QC-CAMPO ')'
+               MOVE 'CONTROLLA-QUALITA-ANAGRAFICA' TO ECC-PARAGRAFO
+               MOVE WS-QC-CAMPO                    TO ECC-CHIAVE
+               STRING 'CAMPO ' WS-QC-NOME-CAMPO DELIMITED BY SIZE
+                      ' NON VALIDO' DELIMITED BY SIZE
+                      INTO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       TROVA-ULTIMO-QUALITA.
+           IF QC-CARATTERE(WS-QC-IND) NOT = SPACE
+               MOVE WS-QC-IND TO WS-QC-ULTIMO
+           END-IF.
+       FINE-TROVA-ULTIMO-QUALITA.
+            EXIT.
+      *
+       SCANSIONA-QUALITA-ANAGRAFICA.
+           IF QC-CARATTERE(WS-QC-IND) = SPACE
+               MOVE 'N' TO WS-QC-IN-PAROLA
+               IF WS-QC-IND < WS-QC-ULTIMO
+                   ADD 1 TO WS-QC-SPAZI-CONSEC
+                   IF WS-QC-SPAZI-CONSEC > 1
+                       MOVE 'S' TO WS-QC-SPAZIO-DOPPIO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-QC-SPAZI-CONSEC
+               IF WS-QC-IN-PAROLA = 'N'
+                   ADD 1 TO WS-QC-PAROLE
+                   MOVE 'S' TO WS-QC-IN-PAROLA
+               END-IF
+               IF QC-CARATTERE(WS-QC-IND) >= '0'
+                       AND QC-CARATTERE(WS-QC-IND) <= '9'
+                   MOVE 'S' TO WS-QC-CIFRA
+               END-IF
+           END-IF.
+       FINE-SCANSIONA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       RICERCA.
+           DISPLAY 'RICERCA PER 1-COGNOME 2-NOME 3-CITTA'
+                   ' 4-ESPORTA CSV'.
+           ACCEPT WS-CHOICE.
+
+           IF WS-CHOICE = 1
+               DISPLAY 'DIGITA COGNOME, O INIZIO COGNOME, CLIENTE'
+               ACCEPT SURNAME
+               PERFORM CERCA-PER-COGNOME THRU FINE-CERCA-PER-COGNOME
+           END-IF.
+           IF WS-CHOICE = 2
+               DISPLAY 'DIGITA NOME CLIENTE'
+               ACCEPT WS-NOME-CERCA
+               PERFORM CERCA-PER-NOME THRU FINE-CERCA-PER-NOME
+           END-IF.
+           IF WS-CHOICE = 3
+               DISPLAY 'DIGITA CITTA CLIENTE'
+               ACCEPT WS-CITTA-CERCA
+               PERFORM CERCA-PER-CITTA THRU FINE-CERCA-PER-CITTA
+           END-IF.
+           IF WS-CHOICE = 4
+               PERFORM ESPORTA-CSV THRU FINE-ESPORTA-CSV
+           END-IF.
+
+           DISPLAY 'VUOI FINIRE ?'.
+           ACCEPT FINE-PGM.
+       FINE-RICERCA.
+            EXIT.
+      *
+       RICERCA-BATCH.
+           READ BATCH-INPUT AT END
+                MOVE 'S' TO WS-BATCH-EOF
+                NOT AT END
+                     MOVE REC-BATCH TO SURNAME
+                     PERFORM CERCA-PER-COGNOME
+                        THRU FINE-CERCA-PER-COGNOME
+           END-READ.
+       FINE-RICERCA-BATCH.
+            EXIT.
+      *
+       CERCA-PER-COGNOME.
+      **************************************************************
+      * RICERCA PER COGNOME, ANCHE PARZIALE: BASTA DIGITARE L'INIZIO*
+      * DEL COGNOME PER TROVARE TUTTI I CLIENTI CHE INIZIANO COSI.  *
+      **************************************************************
+           MOVE 10 TO WS-LEN-COGNOME.
+           PERFORM CALCOLA-LUNGHEZZA-COGNOME
+              THRU FINE-CALCOLA-LUNGHEZZA-COGNOME
+              UNTIL SURNAME(WS-LEN-COGNOME:1) NOT = SPACE
+                 OR WS-LEN-COGNOME = 1.
+
+           MOVE ZERO TO WS-TROVATI.
+           MOVE 'COGNOME'  TO WS-AUDIT-CAMPO.
+           MOVE SURNAME    TO WS-AUDIT-VALORE.
+           SET INDICE TO 1.
+           PERFORM SCANSIONA-COGNOME THRU FINE-SCANSIONA-COGNOME
+                UNTIL INDICE > CONT.
+
+           IF WS-TROVATI = ZERO
+               DISPLAY 'COGNOME NON TROVATO'
+               MOVE 'CERCA-PER-COGNOME' TO ECC-PARAGRAFO
+               MOVE SURNAME             TO ECC-CHIAVE
+               MOVE 'COGNOME NON TROVATO' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               MOVE SPACES TO WS-AUDIT-NOME WS-AUDIT-COGNOME
+                              WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+       FINE-CERCA-PER-COGNOME.
+            EXIT.
+      *
+       CALCOLA-LUNGHEZZA-COGNOME.
+           SUBTRACT 1 FROM WS-LEN-COGNOME.
+       FINE-CALCOLA-LUNGHEZZA-COGNOME.
+            EXIT.
+      *
+       SCANSIONA-COGNOME.
+           IF TAB-COGNOME(INDICE) (1:WS-LEN-COGNOME) =
+              SURNAME(1:WS-LEN-COGNOME)
+               DISPLAY 'COGNOME ' TAB-COGNOME(INDICE)
+               DISPLAY 'NOME '    TAB-NOME(INDICE)
+               DISPLAY 'CITTA '   TAB-CITTA(INDICE)
+               ADD 1 TO WS-TROVATI
+               MOVE TAB-NOME(INDICE)    TO WS-AUDIT-NOME
+               MOVE TAB-COGNOME(INDICE) TO WS-AUDIT-COGNOME
+               MOVE TAB-CITTA(INDICE)   TO WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+           SET INDICE UP BY 1.
+       FINE-SCANSIONA-COGNOME.
+            EXIT.
+      *
+       CERCA-PER-NOME.
+           MOVE ZERO TO WS-TROVATI.
+           MOVE 'NOME'        TO WS-AUDIT-CAMPO.
+           MOVE WS-NOME-CERCA TO WS-AUDIT-VALORE.
+           SET INDICE TO 1.
+           PERFORM SCANSIONA-NOME THRU FINE-SCANSIONA-NOME
+                UNTIL INDICE > CONT.
+
+           IF WS-TROVATI = ZERO
+               DISPLAY 'NOME NON TROVATO'
+               MOVE 'CERCA-PER-NOME' TO ECC-PARAGRAFO
+               MOVE WS-NOME-CERCA    TO ECC-CHIAVE
+               MOVE 'NOME NON TROVATO' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               MOVE SPACES TO WS-AUDIT-NOME WS-AUDIT-COGNOME
+                              WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+       FINE-CERCA-PER-NOME.
+            EXIT.
+      *
+       SCANSIONA-NOME.
+           IF TAB-NOME(INDICE) = WS-NOME-CERCA
+               DISPLAY 'COGNOME ' TAB-COGNOME(INDICE)
+               DISPLAY 'CITTA '   TAB-CITTA(INDICE)
+               ADD 1 TO WS-TROVATI
+               MOVE TAB-NOME(INDICE)    TO WS-AUDIT-NOME
+               MOVE TAB-COGNOME(INDICE) TO WS-AUDIT-COGNOME
+               MOVE TAB-CITTA(INDICE)   TO WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+           SET INDICE UP BY 1.
+       FINE-SCANSIONA-NOME.
+            EXIT.
+      *
+       CERCA-PER-CITTA.
+           MOVE ZERO TO WS-TROVATI.
+           MOVE 'CITTA'        TO WS-AUDIT-CAMPO.
+           MOVE WS-CITTA-CERCA TO WS-AUDIT-VALORE.
+           SET INDICE TO 1.
+           PERFORM SCANSIONA-CITTA THRU FINE-SCANSIONA-CITTA
+                UNTIL INDICE > CONT.
+
+           IF WS-TROVATI = ZERO
+               DISPLAY 'CITTA NON TROVATA'
+               MOVE 'CERCA-PER-CITTA' TO ECC-PARAGRAFO
+               MOVE WS-CITTA-CERCA    TO ECC-CHIAVE
+               MOVE 'CITTA NON TROVATA' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               MOVE SPACES TO WS-AUDIT-NOME WS-AUDIT-COGNOME
+                              WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+       FINE-CERCA-PER-CITTA.
+            EXIT.
+      *
+       SCANSIONA-CITTA.
+           IF TAB-CITTA(INDICE) = WS-CITTA-CERCA
+               DISPLAY 'COGNOME ' TAB-COGNOME(INDICE)
+               DISPLAY 'NOME '    TAB-NOME(INDICE)
+               ADD 1 TO WS-TROVATI
+               MOVE TAB-NOME(INDICE)    TO WS-AUDIT-NOME
+               MOVE TAB-COGNOME(INDICE) TO WS-AUDIT-COGNOME
+               MOVE TAB-CITTA(INDICE)   TO WS-AUDIT-CITTA
+               PERFORM SCRIVI-AUDIT THRU FINE-SCRIVI-AUDIT
+           END-IF.
+           SET INDICE UP BY 1.
+       FINE-SCANSIONA-CITTA.
+            EXIT.
+      *
+       SCRIVI-AUDIT.
+           ACCEPT WS-DATA-RICERCA FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-RICERCA  FROM TIME.
+
+           MOVE WS-DR-GIORNO   TO AUD-GG.
+           MOVE WS-DR-MESE     TO AUD-MM.
+           MOVE WS-DR-ANNO     TO AUD-AAAA.
+           MOVE WS-OR-ORE      TO AUD-HH.
+           MOVE WS-OR-MIN      TO AUD-MIN.
+           MOVE WS-AUDIT-CAMPO   TO AUD-CAMPO.
+           MOVE WS-AUDIT-VALORE  TO AUD-VALORE.
+           MOVE WS-TROVATI       TO AUD-TROVATI.
+           MOVE WS-AUDIT-NOME    TO AUD-NOME.
+           MOVE WS-AUDIT-COGNOME TO AUD-COGNOME.
+           MOVE WS-AUDIT-CITTA   TO AUD-CITTA.
+
+           OPEN EXTEND AUDIT.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT
+           END-IF.
+           WRITE REC-AUDIT FROM RIGA-AUDIT.
+           CLOSE AUDIT.
+       FINE-SCRIVI-AUDIT.
+            EXIT.
+      *
+       SCRIVI-ECCEZIONE.
+           ACCEPT WS-DATA-RICERCA FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-RICERCA  FROM TIME.
+
+           MOVE WS-DR-GIORNO TO ECC-GG.
+           MOVE WS-DR-MESE   TO ECC-MM.
+           MOVE WS-DR-ANNO   TO ECC-AAAA.
+           MOVE WS-OR-ORE    TO ECC-HH.
+           MOVE WS-OR-MIN    TO ECC-MIN.
+           MOVE 'CERCA'      TO ECC-PROGRAMMA.
+
+           OPEN EXTEND ECCEZIONI.
+           IF WS-ECC-STATUS NOT = '00'
+               OPEN OUTPUT ECCEZIONI
+           END-IF.
+           WRITE REC-ECCEZIONE FROM RIGA-ECCEZIONE.
+           CLOSE ECCEZIONI.
+       FINE-SCRIVI-ECCEZIONE.
+            EXIT.
+      *
+       ESPORTA-CSV.
+      **************************************************************
+      * SCRIVE LA TABELLA CARICATA IN MEMORIA (ELEMENTO) SU UN       *
+      * ESTRATTO CSV, COSI' DA CONSEGNARLA A UN FOGLIO ELETTRONICO   *
+      * O A UNO STRUMENTO DI BI SENZA PASSARE DALLA RICERCA A VIDEO. *
+      **************************************************************
+           OPEN OUTPUT CSVOUT.
+           MOVE 'NOME,COGNOME,ANNI,CITTA' TO REC-CSVOUT.
+           WRITE REC-CSVOUT.
+
+           SET INDICE TO 1.
+           PERFORM SCRIVI-RIGA-CSV THRU FINE-SCRIVI-RIGA-CSV
+                UNTIL INDICE > CONT.
+
+           CLOSE CSVOUT.
+           DISPLAY 'ESTRATTO SCRITTO SU CERCA-EXPORT.CSV'.
+       FINE-ESPORTA-CSV.
+            EXIT.
+      *
+       SCRIVI-RIGA-CSV.
+           MOVE TAB-NOME(INDICE)    TO CSV-NOME.
+           MOVE TAB-COGNOME(INDICE) TO CSV-COGNOME.
+           MOVE TAB-ANNI(INDICE)    TO CSV-ANNI.
+           MOVE TAB-CITTA(INDICE)   TO CSV-CITTA.
+           MOVE RIGA-CSV            TO REC-CSVOUT.
+           WRITE REC-CSVOUT.
+           SET INDICE UP BY 1.
+       FINE-SCRIVI-RIGA-CSV.
+            EXIT.
+      *
+       CHIUSURA.
+
+           CLOSE PRIMOF.
+           IF WS-BATCH-MODE = 'S'
+               CLOSE BATCH-INPUT
+           END-IF.
+
+       FINE-CHIUSURA.
+
+            EXIT.
