@@ -1,178 +1,742 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. TABORD.
- AUTHOR. SIMONE
- DATE-WRITTEN. 18/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-**************************************************
-*  SELEZIONO IL FILE ANAGR.TXT E GLI ASSEGNO IL  *
-*                  NOME PRIMOF                   *
-**************************************************
-     SELECT PRIMOF   ASSIGN TO 'ANAGR.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
-
-
-*
-                                                            
-*                       DATA DIVISION                       
- DATA DIVISION.
- FILE SECTION.
-****************************************************
-* IL FILE PRIMOF VIENE DICHIARATO CON UNA LUNGHEZZA*
-* DI 33 BYTE (FILE DESCRIPTION)                    *  
-****************************************************
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF  PIC X(36).
-                                                            
-*                WORKING-STORAGE SECTION                    
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ANNI           PIC 999.
-      05 CITTA          PIC X(10).
-      
- 01   WS-OUTF.     
-      05 OUT-NOME       PIC X(10). 
-      05 OUT-COGNOME    PIC X(10).
-      05 OUT-ANNI       PIC 999.
-      05 OUT-CITTA      PIC X(10).
-*****************************************************      
-* DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   * 
-* E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
-*                     CITTA                         *
-*****************************************************
- 01   TABELLA.
-      05 PERSONA OCCURS 6 TIMES INDEXED BY INDICE.
-         10 TAB-COD     PIC 999.
-         10 TAB-NOME    PIC X(10).
-         10 TAB-COGNOME PIC X(10).
-         10 TAB-ANNI    PIC 999.
-         10 TAB-CITTA   PIC X(10).
- 01   SORTED-TABELLA.
-      05 PERSONA-S OCCURS 6 TIMES.
-         10 TAB-COD-S     PIC 999.
-         10 TAB-NOME-S    PIC X(10).
-         10 TAB-COGNOME-S PIC X(10).
-         10 TAB-ANNI-S    PIC 999.
-         10 TAB-CITTA-S   PIC X(10).
- 01   CONT              PIC 99 VALUE 0.
- 01   USER-INPUT        PIC 99.
- 01   SORTED            PIC 9 VALUE 0.
- 01   SECOND-COUNTER    PIC 99 VALUE 1.
- 01   SAVED-LOWEST      PIC 999 VALUE 0.
- 01   CHOICE            PIC 9.
- 01   NOME-CITTA        PIC X(10).
- 01   IND               PIC 9 VALUE 1.
- 01   TROVATA           PIC 9 VALUE 0.
-*                
-    
- 01 FINE-FILE PIC X VALUE SPACES.                           
-*                PROCEDURE DIVISION                        
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-*      PERFORM SORTING THRU FINE-SORTING UNTIL SORTED = 1.
-      PERFORM RICERCA THRU FINE-RICERCA UNTIL CHOICE = '0' OR
-      '000'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN INPUT PRIMOF.
-     
-     READ PRIMOF INTO WS-PRIMOF AT END 
-          MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.    
-    
-     MOVE WS-PRIMOF TO WS-OUTF.
-     
-     ADD 1 TO CONT.          
-     MOVE WS-OUTF TO PERSONA(CONT).
-     
-*     DISPLAY 'RIGA  ' PERSONA(CONT).
-
-
-     
-     
-     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.
-      EXIT.
-* 
- CHIUSURA.
- 
-     CLOSE PRIMOF.
-
-                                
- FINE-CHIUSURA.    
-     
-     
-     
-     EXIT.
- RICERCA.
-     DISPLAY 'RICERCA PER ID O CITTA? 1 PER ID 2 PER CITTA E 0'
-     'PER FERMARE'.
-     ACCEPT CHOICE.
-     IF CHOICE = 1
-     MOVE 0 TO TROVATA
-     DISPLAY 'DAMMI UN INDICE O PREMI 0 PER FERMARE'
-     ACCEPT USER-INPUT
-     IF USER-INPUT IS NOT EQUAL TO 0
-          SET INDICE TO USER-INPUT
-          SEARCH PERSONA AT END DISPLAY 'PERSONA NON TROVATA' 
-          WHEN PERSONA(INDICE) = PERSONA(INDICE) 
-          DISPLAY 'TROVATA PERSONA'
-          DISPLAY PERSONA(INDICE)     
-     END-IF
-     END-IF.
-     IF CHOICE = 000
-          MOVE 0 TO USER-INPUT
-     END-IF.
-     IF CHOICE = 2
-     
-          DISPLAY 'INSERISCI NOME CITTA'
-          ACCEPT NOME-CITTA 
-          SEARCH  
-          PERSONA 
-           AT END DISPLAY 'CITTA NON TROVATA'
-          WHEN TAB-CITTA(INDICE) = NOME-CITTA
-*          MOVE 1 TO TROVATA
-          DISPLAY PERSONA(INDICE)
-*          PERFORM CITTA-SEARCH THRU FINE-CITTA-SEARCH 6 TIMES
-     END-IF.
- 
- FINE-RICERCA.
-     EXIT.
- CITTA-SEARCH. 
-     IF TROVATA = 0
-     SEARCH PERSONA AT END DISPLAY 'CITTA NON TROVATA'
-          WHEN TAB-CITTA(INDICE) = NOME-CITTA
-*          MOVE 1 TO TROVATA
-          DISPLAY PERSONA(INDICE)
-
-          DISPLAY 'TROVATA' 
-     END-IF.     
- FINE-CITTA-SEARCH.           
-     EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABORD.
+       AUTHOR. SIMONE
+       DATE-WRITTEN. 18/10/2022
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+      **************************************************
+      *  SELEZIONO IL FILE ANAGR.TXT E GLI ASSEGNO IL  *
+      *                  NOME PRIMOF                   *
+      **************************************************
+           SELECT PRIMOF   ASSIGN TO 'ANAGR.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRIMOF-STATUS.
+      * OUTPUT FILES
+
+           SELECT REPORTF ASSIGN TO 'TABORD-REPORTF.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORTED-OUT ASSIGN TO 'TABORD-SORTED.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      * FILE CONDIVISO DELLE ECCEZIONI
+
+           SELECT ECCEZIONI ASSIGN TO 'ECCEZIONI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ECC-STATUS.
+
+      * FILE DI CONTROLLO OPZIONALE, PER L'ESECUZIONE SENZA OPERATORE
+
+           SELECT OPTIONAL BATCH-INPUT ASSIGN TO 'TABORD-BATCH.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+      * ESTRATTO CSV DELLA TABELLA CARICATA IN MEMORIA
+
+           SELECT CSVOUT   ASSIGN TO 'TABORD-EXPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+      *
+
+      *                       DATA DIVISION
+       DATA DIVISION.
+       FILE SECTION.
+      ****************************************************
+      * IL FILE PRIMOF VIENE DICHIARATO CON UNA LUNGHEZZA*
+      * DI 33 BYTE (FILE DESCRIPTION)                    *
+      ****************************************************
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF  PIC X(33).
+
+       FD   REPORTF
+            DATA RECORD IS REC-REPORTF.
+       01 REC-REPORTF  PIC X(80).
+
+       FD   SORTED-OUT
+            DATA RECORD IS REC-SORTED-OUT.
+       01 REC-SORTED-OUT  PIC X(36).
+
+       FD   ECCEZIONI
+            DATA RECORD IS REC-ECCEZIONE.
+       01 REC-ECCEZIONE  PIC X(104).
+
+       FD   BATCH-INPUT
+            DATA RECORD IS REC-BATCH.
+       01 REC-BATCH.
+          05 BATCH-CHOICE    PIC 9.
+          05 BATCH-PARAM1    PIC X(10).
+          05 BATCH-PARAM2    PIC X(10).
+
+       FD   CSVOUT
+            DATA RECORD IS REC-CSVOUT.
+       01 REC-CSVOUT  PIC X(80).
+
+      *                WORKING-STORAGE SECTION
+
+       WORKING-STORAGE SECTION.
+       COPY ANAGRAF.
+
+       01   WS-PRIMOF-STATUS  PIC XX.
+
+      *****************************************************
+      * DICHIARO TABELLA CHE CONTIENE TANTI RECORD QUANTI *
+      * SONO PRESENTI NEL FILE ANAGR.TXT, FINO A UN MASSIMO*
+      * DI WS-MAX-ELEMENTI                                *
+      *****************************************************
+       01   WS-MAX-ELEMENTI PIC 9(4) VALUE 500.
+       01   TABELLA.
+            05 PERSONA OCCURS 1 TO 500 TIMES
+               DEPENDING ON CONT INDEXED BY INDICE.
+               10 TAB-COD     PIC 999.
+               10 TAB-NOME    PIC X(10).
+               10 TAB-COGNOME PIC X(10).
+               10 TAB-ANNI    PIC 999.
+               10 TAB-CITTA   PIC X(10).
+       01   SORTED-TABELLA.
+            05 PERSONA-S OCCURS 1 TO 500 TIMES
+               DEPENDING ON CONT INDEXED BY INDICE-S.
+               10 TAB-COD-S     PIC 999.
+               10 TAB-NOME-S    PIC X(10).
+               10 TAB-COGNOME-S PIC X(10).
+               10 TAB-ANNI-S    PIC 999.
+               10 TAB-CITTA-S   PIC X(10).
+       01   WS-SCAMBIO.
+            05 SC-COD         PIC 999.
+            05 SC-NOME        PIC X(10).
+            05 SC-COGNOME     PIC X(10).
+            05 SC-ANNI        PIC 999.
+            05 SC-CITTA       PIC X(10).
+
+       01   CONT              PIC 9(4) VALUE 0.
+       01   USER-INPUT        PIC 9(4).
+       01   SORTED            PIC 9 VALUE 0.
+       01   SECOND-COUNTER    PIC 99 VALUE 1.
+       01   SAVED-LOWEST      PIC 999 VALUE 0.
+       01   CHOICE            PIC 9.
+      *****************************************************
+      * CHIAVE DI ORDINAMENTO SCELTA PER SORTED-TABELLA E   *
+      * PER L'ESTRATTO TABORD-SORTED.TXT: 'A' = PER ANNI    *
+      * (DEFAULT), 'C' = PER COGNOME                         *
+      *****************************************************
+       01   WS-ORDINE-CHIAVE  PIC X VALUE 'A'.
+       01   NOME-CITTA        PIC X(10).
+       01   IND               PIC 9 VALUE 1.
+       01   TROVATA           PIC 9 VALUE 0.
+       01   IND1              PIC 9(4) VALUE 0.
+       01   IND2              PIC 9(4) VALUE 1.
+      *
+
+       01 FINE-FILE PIC X VALUE SPACES.
+
+      ************************************************************
+      *      AREE PER LE NUOVE RICERCHE (NOME E INTERVALLO ANNI)   *
+      ************************************************************
+       01 WS-NOME-CERCA        PIC X(10).
+       01 WS-TROVATA-NOME      PIC X VALUE 'N'.
+       01 WS-ANNI-MIN          PIC 999.
+       01 WS-ANNI-MAX          PIC 999.
+       01 WS-TROVATA-ANNI      PIC X VALUE 'N'.
+       01 WS-CONTA-NON-TROVATE PIC 9(4) VALUE 0.
+       01 WS-CONTA-RICERCHE    PIC 9(4) VALUE 0.
+
+      ************************************************************
+      *      AREE PER IL REPORT PER FASCE DI ETA'                  *
+      ************************************************************
+       01 WS-CONTA-0-17        PIC 9(4) VALUE 0.
+       01 WS-CONTA-18-35       PIC 9(4) VALUE 0.
+       01 WS-CONTA-36-60       PIC 9(4) VALUE 0.
+       01 WS-CONTA-61-PIU      PIC 9(4) VALUE 0.
+
+       01 INTESTAZIONE-FASCE.
+            05 FILLER          PIC X(24) VALUE
+               'REPORT FASCE DI ETA'.
+
+       01 RIGA-FASCIA.
+            05 RF-FASCIA        PIC X(20).
+            05 RF-CONTEGGIO     PIC ZZZZ9.
+
+      ************************************************************
+      *           AREE PER IL FILE CONDIVISO DELLE ECCEZIONI        *
+      ************************************************************
+       COPY ECCEZIONI.
+       01 WS-ECC-STATUS        PIC XX.
+       01 WS-DATA-ECCEZIONE.
+            05 WS-DE-ANNO      PIC 9999.
+            05 WS-DE-MESE      PIC 99.
+            05 WS-DE-GIORNO    PIC 99.
+       01 WS-ORA-ECCEZIONE.
+            05 WS-OE-ORE       PIC 99.
+            05 WS-OE-MIN       PIC 99.
+            05 WS-OE-SEC       PIC 99.
+            05 WS-OE-CENT      PIC 99.
+
+      ************************************************************
+      *           AREA PER IL CODICE DI RITORNO AL JOB SCHEDULER   *
+      * 0 = ELABORAZIONE REGOLARE                                 *
+      * 4 = RICERCA SENZA RISULTATO (VEDI ECCEZIONI.TXT)           *
+      * 8 = FILE ANAGR.TXT VUOTO                                   *
+      ************************************************************
+       01 WS-RETURN-CODE       PIC 9 VALUE ZERO.
+
+      ************************************************************
+      *      AREE PER IL CONTROLLO QUALITA' DI NOME E COGNOME       *
+      *      LETTI DA ANAGR.TXT, PRIMA CHE ENTRINO IN TABELLA       *
+      ************************************************************
+       01 WS-QC-CAMPO          PIC X(10) VALUE SPACES.
+       01 TAB-QC-CAMPO REDEFINES WS-QC-CAMPO.
+            05 QC-CARATTERE    OCCURS 10 TIMES PIC X.
+       01 WS-QC-IND            PIC 99 VALUE 1.
+       01 WS-QC-ULTIMO         PIC 99 VALUE 0.
+       01 WS-QC-PAROLE         PIC 9  VALUE 0.
+       01 WS-QC-IN-PAROLA      PIC X  VALUE 'N'.
+       01 WS-QC-SPAZI-CONSEC   PIC 9  VALUE 0.
+       01 WS-QC-CIFRA          PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-INIZ    PIC X  VALUE 'N'.
+       01 WS-QC-SPAZIO-DOPPIO  PIC X  VALUE 'N'.
+       01 WS-QC-VALIDO         PIC X  VALUE 'N'.
+       01 WS-QC-NOME-CAMPO     PIC X(10) VALUE SPACES.
+
+      ************************************************************
+      *      AREE PER L'ESECUZIONE SENZA OPERATORE (BATCH)          *
+      ************************************************************
+       01 WS-BATCH-STATUS      PIC XX.
+       01 WS-BATCH-MODE        PIC X VALUE 'N'.
+
+      ************************************************************
+      *           AREE PER L'ESTRATTO CSV DELLA TABELLA            *
+      ************************************************************
+       01 WS-CSV-STATUS        PIC XX.
+       01 RIGA-CSV.
+            05 CSV-COD          PIC 999.
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-NOME         PIC X(10).
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-COGNOME      PIC X(10).
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-ANNI         PIC 999.
+            05 FILLER           PIC X     VALUE ','.
+            05 CSV-CITTA        PIC X(10).
+
+      *                PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM APERTURA THRU FINE-APERTURA.
+            PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
+            IF CONT > 0
+                IF WS-BATCH-MODE = 'N'
+                    DISPLAY 'ORDINAMENTO ESTRATTO: A-ANNI C-COGNOME'
+                    ACCEPT WS-ORDINE-CHIAVE
+                    IF WS-ORDINE-CHIAVE NOT = 'A' AND
+                       WS-ORDINE-CHIAVE NOT = 'C'
+                        MOVE 'A' TO WS-ORDINE-CHIAVE
+                    END-IF
+                END-IF
+                MOVE TABELLA TO SORTED-TABELLA
+                PERFORM ORDINA THRU FINE-ORDINA
+                PERFORM SCRIVI-ESTRATTO-ORDINATO
+                     THRU FINE-SCRIVI-ESTRATTO-ORDINATO
+                PERFORM REPORT-FASCE-ETA THRU FINE-REPORT-FASCE-ETA
+            END-IF.
+            PERFORM RICERCA THRU FINE-RICERCA UNTIL CHOICE = '0' OR
+            '000'.
+            PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+
+       APERTURA.
+      **************************************************************
+      * SE ESISTE TABORD-BATCH.TXT, LE RICERCHE DEL MENU VENGONO    *
+      * GUIDATE DA LI' INVECE CHE DA UN OPERATORE ALLA TASTIERA,    *
+      * COSI' TABORD PUO' GIRARE IN BATCH.                          *
+      **************************************************************
+           OPEN INPUT PRIMOF.
+
+           MOVE 'N' TO WS-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT.
+           IF WS-BATCH-STATUS = '00'
+               MOVE 'S' TO WS-BATCH-MODE
+           ELSE
+               CLOSE BATCH-INPUT
+           END-IF.
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                DISPLAY 'FILE PRIMOF VUOTO'
+                MOVE 'APERTURA' TO ECC-PARAGRAFO
+                MOVE SPACES     TO ECC-CHIAVE
+                MOVE 'FILE ANAGR.TXT VUOTO' TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                MOVE 8 TO WS-RETURN-CODE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       ELABORA.
+
+           ADD 1 TO CONT.
+           MOVE CONT    TO TAB-COD(CONT).
+           MOVE NOME    TO TAB-NOME(CONT).
+           MOVE COGNOME TO TAB-COGNOME(CONT).
+           MOVE ANNI    TO TAB-ANNI(CONT).
+           MOVE CITTA   TO TAB-CITTA(CONT).
+
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                NOT AT END
+                     PERFORM VERIFICA-LUNGHEZZA-PRIMOF
+                        THRU FINE-VERIFICA-LUNGHEZZA-PRIMOF
+                     PERFORM CONTROLLA-QUALITA-ANAGRAFICA
+                        THRU FINE-CONTROLLA-QUALITA-ANAGRAFICA
+           END-READ.
+
+       FINE-ELABORA.
+            EXIT.
+      *
+       VERIFICA-LUNGHEZZA-PRIMOF.
+      **************************************************************
+      * IL FILE STATUS '04' SEGNALA UNA LETTURA RIUSCITA MA CON UN  *
+      * RECORD DI LUNGHEZZA DIVERSA DA QUELLA ATTESA DAL LAYOUT     *
+      * CONDIVISO (COPY ANAGRAF): SEGNALIAMOLO SUBITO INVECE DI     *
+      * LASCIARE CHE I CAMPI SI SFASINO IN SILENZIO.                *
+      **************************************************************
+           IF WS-PRIMOF-STATUS = '04'
+               DISPLAY 'ATTENZIONE: LUNGHEZZA RECORD ANAGR.TXT NON'
+                       ' CONFORME AL LAYOUT ATTESO'
+               MOVE 'S' TO FINE-FILE
+               MOVE 'VERIFICA-LUNGHEZZA-PRIMOF' TO ECC-PARAGRAFO
+               MOVE SPACES                      TO ECC-CHIAVE
+               MOVE 'LUNGHEZZA RECORD ANAGR.TXT NON CONFORME'
+                                                TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-LUNGHEZZA-PRIMOF.
+            EXIT.
+      *
+       CONTROLLA-QUALITA-ANAGRAFICA.
+      **************************************************************
+      * APPLICA A NOME E COGNOME DEL RECORD APPENA LETTO DA         *
+      * ANAGR.TXT LA STESSA ANALISI PAROLE/SPAZI USATA DA STRINGA2  *
+      * (CIFRE INCORPORATE, SPAZIO INIZIALE, SPAZI DOPPI), COSI' I  *
+      * DATI SPORCHI VENGONO SEGNALATI PRIMA DI ENTRARE IN TABELLA. *
+      **************************************************************
+           MOVE 'NOME'    TO WS-QC-NOME-CAMPO.
+           MOVE NOME      TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+
+           MOVE 'COGNOME' TO WS-QC-NOME-CAMPO.
+           MOVE COGNOME   TO WS-QC-CAMPO.
+           PERFORM VERIFICA-QUALITA-ANAGRAFICA
+              THRU FINE-VERIFICA-QUALITA-ANAGRAFICA.
+       FINE-CONTROLLA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       VERIFICA-QUALITA-ANAGRAFICA.
+           MOVE 0   TO WS-QC-PAROLE.
+           MOVE 'N' TO WS-QC-IN-PAROLA.
+           MOVE 0   TO WS-QC-ULTIMO.
+           MOVE 0   TO WS-QC-SPAZI-CONSEC.
+           MOVE 'N' TO WS-QC-CIFRA.
+           MOVE 'N' TO WS-QC-SPAZIO-INIZ.
+           MOVE 'N' TO WS-QC-SPAZIO-DOPPIO.
+           MOVE 'N' TO WS-QC-VALIDO.
+           PERFORM TROVA-ULTIMO-QUALITA THRU FINE-TROVA-ULTIMO-QUALITA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-ULTIMO > 0 AND QC-CARATTERE(1) = SPACE
+               MOVE 'S' TO WS-QC-SPAZIO-INIZ
+           END-IF.
+           PERFORM SCANSIONA-QUALITA-ANAGRAFICA
+              THRU FINE-SCANSIONA-QUALITA-ANAGRAFICA
+                VARYING WS-QC-IND FROM 1 BY 1 UNTIL WS-QC-IND > 10.
+           IF WS-QC-PAROLE = 1 AND WS-QC-CIFRA = 'N'
+                   AND WS-QC-SPAZIO-INIZ = 'N'
+                   AND WS-QC-SPAZIO-DOPPIO = 'N'
+               MOVE 'S' TO WS-QC-VALIDO
+           ELSE
+               DISPLAY 'QUALITA DATI: ' WS-QC-NOME-CAMPO
+                       ' NON VALIDO (' WS-QC-CAMPO ')'
+               MOVE 'CONTROLLA-QUALITA-ANAGRAFICA' TO ECC-PARAGRAFO
+               MOVE WS-QC-CAMPO                    TO ECC-CHIAVE
+               STRING 'CAMPO ' WS-QC-NOME-CAMPO DELIMITED BY SIZE
+                      ' NON VALIDO' DELIMITED BY SIZE
+                      INTO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-VERIFICA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       TROVA-ULTIMO-QUALITA.
+           IF QC-CARATTERE(WS-QC-IND) NOT = SPACE
+               MOVE WS-QC-IND TO WS-QC-ULTIMO
+           END-IF.
+       FINE-TROVA-ULTIMO-QUALITA.
+            EXIT.
+      *
+       SCANSIONA-QUALITA-ANAGRAFICA.
+           IF QC-CARATTERE(WS-QC-IND) = SPACE
+               MOVE 'N' TO WS-QC-IN-PAROLA
+               IF WS-QC-IND < WS-QC-ULTIMO
+                   ADD 1 TO WS-QC-SPAZI-CONSEC
+                   IF WS-QC-SPAZI-CONSEC > 1
+                       MOVE 'S' TO WS-QC-SPAZIO-DOPPIO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-QC-SPAZI-CONSEC
+               IF WS-QC-IN-PAROLA = 'N'
+                   ADD 1 TO WS-QC-PAROLE
+                   MOVE 'S' TO WS-QC-IN-PAROLA
+               END-IF
+               IF QC-CARATTERE(WS-QC-IND) >= '0'
+                       AND QC-CARATTERE(WS-QC-IND) <= '9'
+                   MOVE 'S' TO WS-QC-CIFRA
+               END-IF
+           END-IF.
+       FINE-SCANSIONA-QUALITA-ANAGRAFICA.
+            EXIT.
+      *
+       ORDINA.
+      **************************************************************
+      * ORDINAMENTO A BOLLA (BUBBLE SORT) DI SORTED-TABELLA PER     *
+      * ETA' O PER COGNOME CRESCENTE (SECONDO WS-ORDINE-CHIAVE),    *
+      * SENZA ALTERARE L'ORDINE ORIGINALE IN TABELLA.                *
+      **************************************************************
+           PERFORM PASSATA THRU FINE-PASSATA
+                VARYING IND1 FROM 1 BY 1 UNTIL IND1 > CONT - 1.
+       FINE-ORDINA.
+            EXIT.
+      *
+       PASSATA.
+           PERFORM SCAMBIA THRU FINE-SCAMBIA
+                VARYING IND2 FROM 1 BY 1 UNTIL IND2 > CONT - 1.
+       FINE-PASSATA.
+            EXIT.
+      *
+       SCAMBIA.
+           IF WS-ORDINE-CHIAVE = 'C'
+               IF TAB-COGNOME-S(IND2) > TAB-COGNOME-S(IND2 + 1)
+                   MOVE PERSONA-S(IND2)     TO WS-SCAMBIO
+                   MOVE PERSONA-S(IND2 + 1) TO PERSONA-S(IND2)
+                   MOVE WS-SCAMBIO          TO PERSONA-S(IND2 + 1)
+               END-IF
+           ELSE
+               IF TAB-ANNI-S(IND2) > TAB-ANNI-S(IND2 + 1)
+                   MOVE PERSONA-S(IND2)     TO WS-SCAMBIO
+                   MOVE PERSONA-S(IND2 + 1) TO PERSONA-S(IND2)
+                   MOVE WS-SCAMBIO          TO PERSONA-S(IND2 + 1)
+               END-IF
+           END-IF.
+       FINE-SCAMBIA.
+           EXIT.
+      *
+       SCRIVI-ESTRATTO-ORDINATO.
+      **************************************************************
+      * SCRIVE L'ESTRATTO ORDINATO (PER ANNI O PER COGNOME, COME    *
+      * SCELTO IN WS-ORDINE-CHIAVE) SU TABORD-SORTED.TXT            *
+      **************************************************************
+           OPEN OUTPUT SORTED-OUT.
+           PERFORM SCRIVI-RECORD-ORDINATO
+                THRU FINE-SCRIVI-RECORD-ORDINATO
+                VARYING INDICE-S FROM 1 BY 1 UNTIL INDICE-S > CONT.
+           CLOSE SORTED-OUT.
+       FINE-SCRIVI-ESTRATTO-ORDINATO.
+            EXIT.
+      *
+       SCRIVI-RECORD-ORDINATO.
+           WRITE REC-SORTED-OUT FROM PERSONA-S(INDICE-S).
+       FINE-SCRIVI-RECORD-ORDINATO.
+            EXIT.
+      *
+       REPORT-FASCE-ETA.
+      **************************************************************
+      * REPORT DI RIEPILOGO PER FASCE DI ETA' SU TABORD-REPORTF.TXT *
+      **************************************************************
+           MOVE 0 TO WS-CONTA-0-17.
+           MOVE 0 TO WS-CONTA-18-35.
+           MOVE 0 TO WS-CONTA-36-60.
+           MOVE 0 TO WS-CONTA-61-PIU.
+           PERFORM CLASSIFICA-ETA THRU FINE-CLASSIFICA-ETA
+                VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONT.
+
+           OPEN OUTPUT REPORTF.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-FASCE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+
+           MOVE '0-17'       TO RF-FASCIA.
+           MOVE WS-CONTA-0-17 TO RF-CONTEGGIO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-FASCIA.
+
+           MOVE '18-35'       TO RF-FASCIA.
+           MOVE WS-CONTA-18-35 TO RF-CONTEGGIO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-FASCIA.
+
+           MOVE '36-60'       TO RF-FASCIA.
+           MOVE WS-CONTA-36-60 TO RF-CONTEGGIO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-FASCIA.
+
+           MOVE '61 E OLTRE'    TO RF-FASCIA.
+           MOVE WS-CONTA-61-PIU TO RF-CONTEGGIO.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-FASCIA.
+
+           CLOSE REPORTF.
+       FINE-REPORT-FASCE-ETA.
+            EXIT.
+      *
+       CLASSIFICA-ETA.
+           IF TAB-ANNI(INDICE) <= 17
+               ADD 1 TO WS-CONTA-0-17
+           ELSE
+               IF TAB-ANNI(INDICE) <= 35
+                   ADD 1 TO WS-CONTA-18-35
+               ELSE
+                   IF TAB-ANNI(INDICE) <= 60
+                       ADD 1 TO WS-CONTA-36-60
+                   ELSE
+                       ADD 1 TO WS-CONTA-61-PIU
+                   END-IF
+               END-IF
+           END-IF.
+       FINE-CLASSIFICA-ETA.
+            EXIT.
+      *
+       CHIUSURA.
+
+           CLOSE PRIMOF.
+           IF WS-BATCH-MODE = 'S'
+               CLOSE BATCH-INPUT
+           END-IF.
+           DISPLAY 'RICERCHE ESEGUITE: ' WS-CONTA-RICERCHE.
+           DISPLAY 'RICERCHE SENZA RISULTATO: ' WS-CONTA-NON-TROVATE.
+
+       FINE-CHIUSURA.
+            EXIT.
+      *
+       RICERCA.
+           IF WS-BATCH-MODE = 'S'
+               READ BATCH-INPUT INTO REC-BATCH AT END
+                    MOVE 0 TO CHOICE
+                    NOT AT END
+                         MOVE BATCH-CHOICE TO CHOICE
+               END-READ
+           ELSE
+               DISPLAY 'RICERCA: 1-ID 2-CITTA 3-NOME 4-INTERVALLO ANNI'
+                       ' 5-ESPORTA CSV 0-ESCI'
+               ACCEPT CHOICE
+           END-IF.
+           IF CHOICE = 1
+               ADD 1 TO WS-CONTA-RICERCHE
+               PERFORM RICERCA-PER-ID THRU FINE-RICERCA-PER-ID
+           END-IF.
+           IF CHOICE = 000
+               MOVE 0 TO USER-INPUT
+           END-IF.
+           IF CHOICE = 2
+               ADD 1 TO WS-CONTA-RICERCHE
+               PERFORM RICERCA-PER-CITTA THRU FINE-RICERCA-PER-CITTA
+           END-IF.
+           IF CHOICE = 3
+               ADD 1 TO WS-CONTA-RICERCHE
+               PERFORM RICERCA-PER-NOME THRU FINE-RICERCA-PER-NOME
+           END-IF.
+           IF CHOICE = 4
+               ADD 1 TO WS-CONTA-RICERCHE
+               PERFORM RICERCA-PER-ANNI THRU FINE-RICERCA-PER-ANNI
+           END-IF.
+           IF CHOICE = 5
+               PERFORM ESPORTA-CSV THRU FINE-ESPORTA-CSV
+           END-IF.
+
+       FINE-RICERCA.
+           EXIT.
+      *
+       RICERCA-PER-ID.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-PARAM1(1:4) TO USER-INPUT
+           ELSE
+               DISPLAY 'DAMMI UN INDICE O PREMI 0 PER FERMARE'
+               ACCEPT USER-INPUT
+           END-IF.
+           IF USER-INPUT NOT = 0
+               IF USER-INPUT > CONT
+                   DISPLAY 'INDICE NON VALIDO'
+                   ADD 1 TO WS-CONTA-NON-TROVATE
+                   MOVE 'RICERCA-PER-ID' TO ECC-PARAGRAFO
+                   MOVE USER-INPUT       TO ECC-CHIAVE
+                   MOVE 'INDICE NON VALIDO' TO ECC-DESCRIZIONE
+                   PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               ELSE
+                   SET INDICE TO USER-INPUT
+                   DISPLAY 'TROVATA PERSONA'
+                   DISPLAY PERSONA(INDICE)
+               END-IF
+           END-IF.
+       FINE-RICERCA-PER-ID.
+           EXIT.
+      *
+       RICERCA-PER-CITTA.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-PARAM1 TO NOME-CITTA
+           ELSE
+               DISPLAY 'INSERISCI NOME CITTA'
+               ACCEPT NOME-CITTA
+           END-IF.
+           SET INDICE TO 1.
+           SEARCH PERSONA AT END
+                DISPLAY 'CITTA NON TROVATA'
+                ADD 1 TO WS-CONTA-NON-TROVATE
+                MOVE 'RICERCA-PER-CITTA' TO ECC-PARAGRAFO
+                MOVE NOME-CITTA          TO ECC-CHIAVE
+                MOVE 'CITTA NON TROVATA' TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           WHEN TAB-CITTA(INDICE) = NOME-CITTA
+                DISPLAY PERSONA(INDICE)
+           END-SEARCH.
+       FINE-RICERCA-PER-CITTA.
+           EXIT.
+      *
+       RICERCA-PER-NOME.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-PARAM1 TO WS-NOME-CERCA
+           ELSE
+               DISPLAY 'INSERISCI NOME DA CERCARE'
+               ACCEPT WS-NOME-CERCA
+           END-IF.
+           MOVE 'N' TO WS-TROVATA-NOME.
+           PERFORM SCANSIONA-NOME THRU FINE-SCANSIONA-NOME
+                VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONT.
+           IF WS-TROVATA-NOME = 'N'
+               DISPLAY 'NOME NON TROVATO'
+               ADD 1 TO WS-CONTA-NON-TROVATE
+               MOVE 'RICERCA-PER-NOME' TO ECC-PARAGRAFO
+               MOVE WS-NOME-CERCA      TO ECC-CHIAVE
+               MOVE 'NOME NON TROVATO' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-RICERCA-PER-NOME.
+           EXIT.
+      *
+       SCANSIONA-NOME.
+           IF TAB-NOME(INDICE) = WS-NOME-CERCA
+               DISPLAY PERSONA(INDICE)
+               MOVE 'S' TO WS-TROVATA-NOME
+           END-IF.
+       FINE-SCANSIONA-NOME.
+           EXIT.
+      *
+       RICERCA-PER-ANNI.
+           IF WS-BATCH-MODE = 'S'
+               MOVE BATCH-PARAM1(1:3) TO WS-ANNI-MIN
+               MOVE BATCH-PARAM2(1:3) TO WS-ANNI-MAX
+           ELSE
+               DISPLAY 'ANNI MINIMI'
+               ACCEPT WS-ANNI-MIN
+               DISPLAY 'ANNI MASSIMI'
+               ACCEPT WS-ANNI-MAX
+           END-IF.
+           MOVE 'N' TO WS-TROVATA-ANNI.
+           PERFORM SCANSIONA-ANNI THRU FINE-SCANSIONA-ANNI
+                VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONT.
+           IF WS-TROVATA-ANNI = 'N'
+               DISPLAY 'NESSUNA PERSONA NELL INTERVALLO'
+               ADD 1 TO WS-CONTA-NON-TROVATE
+               MOVE 'RICERCA-PER-ANNI' TO ECC-PARAGRAFO
+               MOVE WS-ANNI-MIN        TO ECC-CHIAVE
+               MOVE 'NESSUNA PERSONA NELL INTERVALLO' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+           END-IF.
+       FINE-RICERCA-PER-ANNI.
+           EXIT.
+      *
+       SCANSIONA-ANNI.
+           IF TAB-ANNI(INDICE) NOT < WS-ANNI-MIN
+              AND TAB-ANNI(INDICE) NOT > WS-ANNI-MAX
+               DISPLAY PERSONA(INDICE)
+               MOVE 'S' TO WS-TROVATA-ANNI
+           END-IF.
+       FINE-SCANSIONA-ANNI.
+           EXIT.
+      *
+       SCRIVI-ECCEZIONE.
+           ACCEPT WS-DATA-ECCEZIONE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-ECCEZIONE  FROM TIME.
+
+           MOVE WS-DE-GIORNO TO ECC-GG.
+           MOVE WS-DE-MESE   TO ECC-MM.
+           MOVE WS-DE-ANNO   TO ECC-AAAA.
+           MOVE WS-OE-ORE    TO ECC-HH.
+           MOVE WS-OE-MIN    TO ECC-MIN.
+           MOVE 'TABORD'     TO ECC-PROGRAMMA.
+
+           OPEN EXTEND ECCEZIONI.
+           IF WS-ECC-STATUS NOT = '00'
+               OPEN OUTPUT ECCEZIONI
+           END-IF.
+           WRITE REC-ECCEZIONE FROM RIGA-ECCEZIONE.
+           CLOSE ECCEZIONI.
+
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+       FINE-SCRIVI-ECCEZIONE.
+           EXIT.
+      *
+       ESPORTA-CSV.
+      **************************************************************
+      * SCRIVE LA TABELLA CARICATA IN MEMORIA (PERSONA) SU UN        *
+      * ESTRATTO CSV, COSI' DA CONSEGNARLA A UN FOGLIO ELETTRONICO   *
+      * O A UNO STRUMENTO DI BI SENZA PASSARE DALLA RICERCA A VIDEO. *
+      **************************************************************
+           OPEN OUTPUT CSVOUT.
+           MOVE 'ID,NOME,COGNOME,ANNI,CITTA' TO REC-CSVOUT.
+           WRITE REC-CSVOUT.
+
+           SET INDICE TO 1.
+           PERFORM SCRIVI-RIGA-CSV THRU FINE-SCRIVI-RIGA-CSV
+                UNTIL INDICE > CONT.
+
+           CLOSE CSVOUT.
+           DISPLAY 'ESTRATTO SCRITTO SU TABORD-EXPORT.CSV'.
+       FINE-ESPORTA-CSV.
+            EXIT.
+      *
+       SCRIVI-RIGA-CSV.
+           MOVE TAB-COD(INDICE)     TO CSV-COD.
+           MOVE TAB-NOME(INDICE)    TO CSV-NOME.
+           MOVE TAB-COGNOME(INDICE) TO CSV-COGNOME.
+           MOVE TAB-ANNI(INDICE)    TO CSV-ANNI.
+           MOVE TAB-CITTA(INDICE)   TO CSV-CITTA.
+           MOVE RIGA-CSV            TO REC-CSVOUT.
+           WRITE REC-CSVOUT.
+           SET INDICE UP BY 1.
+       FINE-SCRIVI-RIGA-CSV.
+            EXIT.
