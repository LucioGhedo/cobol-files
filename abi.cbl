@@ -1,118 +1,484 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. ABI.
- AUTHOR. SIMONE
- DATE-WRITTEN. 19/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-     SELECT PRIMOF   ASSIGN TO 'ABITANTI.TXT'
-     ORGANIZATION IS SEQUENTIAL
-     ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
-
-     
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF  PIC X(19).
- 
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 CITTA             PIC X(10) .
-      05 NOME              PIC X(10).
-      05 COGNOME           PIC X(10).
-
- 01 TOTALE                PIC 9999  VALUE ZERO.     
-
-*V99                
-    
- 01 FINE-FILE PIC X VALUE SPACES. 
- 01 WS-CITTA                PIC X(10) VALUE ZERO.  
-* 01 WS-COGNOME               PIC X(10) VALUE SPACES. 
- 
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN INPUT PRIMOF.
-       
-     READ PRIMOF INTO WS-PRIMOF AT END 
-          MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'  
-          NOT AT END
-               MOVE CITTA         TO WS-CITTA
-*               MOVE COGNOME        TO WS-COGNOME
-     END-READ     . 
-          
- FINE-APERTURA.   
-      EXIT.
-* RICORDATI DI CONTROLLARE COSA FARE PER IL PRIMO RECORD
- ELABORA.    
-    
-      IF CITTA = WS-CITTA
-         PERFORM STESSO-CLIENTE  THRU FINE-STESSO-CLIENTE
-      ELSE   
-          PERFORM NUOVO-CLIENTE  THRU FINE-NUOVO-CLIENTE 
-      END-IF.   
-      
-     
-      READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.    
-      EXIT.
-* 
- STESSO-CLIENTE.
-     COMPUTE TOTALE = TOTALE + 1.
- 
- FINE-STESSO-CLIENTE.
-      EXIT.
-*
- NUOVO-CLIENTE.
-     DISPLAY 'CITTA = ' WS-CITTA.
-*     DISPLAY 'COGNOME = ' WS-COGNOME.
-     DISPLAY ' TOTALE = '  TOTALE.
-     MOVE CITTA              TO WS-CITTA.
-*     MOVE COGNOME             TO WS-COGNOME.
-     MOVE ZERO                TO TOTALE.
-     COMPUTE TOTALE = TOTALE + 1.
- 
- FINE-NUOVO-CLIENTE.
-      EXIT.
-*
- CHIUSURA. 
-     DISPLAY 'CITTA = ' WS-CITTA.
-*     DISPLAY 'COGNOME = ' WS-COGNOME.
-     DISPLAY  'TOTALE = '  TOTALE. 
-     
-     CLOSE PRIMOF.
-          
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABI.
+       AUTHOR. SIMONE
+       DATE-WRITTEN. 19/10/2022
+      * QUESTO E' UN COMMENTO
+      *
+       ENVIRONMENT DIVISION.
+      *
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILE
+
+           SELECT PRIMOF   ASSIGN TO 'ABITANTI.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * OUTPUT FILE
+
+           SELECT REPORTF   ASSIGN TO 'ABI-REPORTF.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * CHECKPOINT FILE PER IL RESTART
+
+           SELECT CHECKPOINT ASSIGN TO 'ABI-CHECKPOINT.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CK-STATUS.
+      * FILE CONDIVISO DELLE ECCEZIONI DI TUTTI I JOB
+
+           SELECT ECCEZIONI ASSIGN TO 'ECCEZIONI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ECC-STATUS.
+
+      ************************************************************
+      *                       DATA DIVISION
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRIMOF
+      *      LABEL RECORD IS OMITTED
+            RECORD CONTAINS 30 CHARACTERS
+            DATA RECORD IS REC-PRIMOF.
+       01 REC-PRIMOF  PIC X(30).
+
+       FD   REPORTF
+            DATA RECORD IS REC-REPORTF.
+       01 REC-REPORTF  PIC X(80).
+
+       FD   CHECKPOINT
+            RECORD CONTAINS 22 CHARACTERS
+            DATA RECORD IS REC-CHECKPOINT.
+       01 REC-CHECKPOINT.
+            05 CK-CITTA          PIC X(10).
+            05 CK-COUNT          PIC 9(6).
+            05 CK-GRAN-TOTALE    PIC 9(6).
+
+       FD   ECCEZIONI
+            DATA RECORD IS REC-ECCEZIONE.
+       01 REC-ECCEZIONE  PIC X(104).
+
+      ************************************************************
+      *                WORKING-STORAGE SECTION
+      ************************************************************
+
+       WORKING-STORAGE SECTION.
+       01   WS-PRIMOF.
+            05 CITTA             PIC X(10) .
+            05 NOME              PIC X(10).
+            05 COGNOME           PIC X(10).
+
+       01 WS-TRAILER REDEFINES WS-PRIMOF.
+            05 TR-ID              PIC X(10).
+            05 TR-COUNT           PIC 9(10).
+            05 FILLER             PIC X(10).
+
+       01 WS-RECORD-COUNT       PIC 9(6)  VALUE ZERO.
+       01 WS-TRAILER-ERRORE     PIC X     VALUE 'N'.
+
+       01 TOTALE                PIC 9999  VALUE ZERO.
+       01 CITTA-TOTALE          PIC 9999  VALUE ZERO.
+
+      *V99
+
+       01 FINE-FILE PIC X VALUE SPACES.
+       01 WS-PRIMO-REC             PIC X VALUE 'S'.
+       01 WS-CITTA                PIC X(10) VALUE ZERO.
+       01 WS-COGNOME               PIC X(10) VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER IL CONTROLLO DI SEQUENZA               *
+      ************************************************************
+       01 WS-SEQ-ERRORE            PIC X VALUE 'N'.
+       01 SEQ-FINE-FILE            PIC X VALUE 'N'.
+       01 WS-CITTA-PREC            PIC X(10) VALUE SPACES.
+
+      ************************************************************
+      *           AREE PER IL CHECKPOINT/RESTART                   *
+      ************************************************************
+       01 WS-CK-STATUS             PIC XX.
+       01 WS-RESTART               PIC X     VALUE 'N'.
+       01 WS-SKIP-COUNT            PIC 9(6)  VALUE ZERO.
+       01 WS-SKIP-IDX              PIC 9(6)  VALUE ZERO.
+       01 WS-CHECKPOINT-REC.
+            05 WS-CK-CITTA         PIC X(10).
+            05 WS-CK-COUNT         PIC 9(6).
+            05 WS-CK-GRAN-TOTALE   PIC 9(6).
+
+      ************************************************************
+      *           AREE PER IL REPORTF DI CONTROL-BREAK             *
+      ************************************************************
+       01 WS-DATA-ESECUZIONE.
+            05 WS-ANNO           PIC 9999.
+            05 WS-MESE           PIC 99.
+            05 WS-GIORNO         PIC 99.
+
+       01 WS-GRAN-TOTALE         PIC 9(6)  VALUE ZERO.
+
+      ************************************************************
+      *           AREA PER IL CODICE DI RITORNO AL JOB SCHEDULER   *
+      * 0 = ELABORAZIONE REGOLARE                                 *
+      * 4 = ELABORAZIONE COMPLETATA CON SEGNALAZIONI (VEDI         *
+      *     ECCEZIONI.TXT)                                         *
+      * 8 = ELABORAZIONE NON ESEGUITA O INTERROTTA                 *
+      ************************************************************
+       01 WS-RETURN-CODE         PIC 9 VALUE ZERO.
+
+      ************************************************************
+      *           AREE PER IL FILE CONDIVISO DELLE ECCEZIONI        *
+      ************************************************************
+       COPY ECCEZIONI.
+       01 WS-ECC-STATUS          PIC XX.
+       01 WS-ORA-ECCEZIONE.
+            05 WS-OE-ORE         PIC 99.
+            05 WS-OE-MIN         PIC 99.
+            05 WS-OE-SEC         PIC 99.
+            05 WS-OE-CENT        PIC 99.
+
+       01 INTESTAZIONE-1.
+            05 FILLER            PIC X(20) VALUE 'REPORT ABITANTI PER '.
+            05 FILLER            PIC X(6)  VALUE 'CITTA'.
+            05 FILLER            PIC X(10) VALUE SPACES.
+            05 FILLER            PIC X(12) VALUE 'DATA ESEC. '.
+            05 I1-GG             PIC 99.
+            05 FILLER            PIC X VALUE '/'.
+            05 I1-MM             PIC 99.
+            05 FILLER            PIC X VALUE '/'.
+            05 I1-AAAA           PIC 9999.
+
+       01 INTESTAZIONE-2.
+            05 FILLER            PIC X(10) VALUE 'CITTA'.
+            05 FILLER            PIC X(13) VALUE 'COGNOME'.
+            05 FILLER            PIC X(10) VALUE 'TOTALE'.
+
+       01 RIGA-COGNOME.
+            05 FILLER            PIC X(3)  VALUE SPACES.
+            05 RCG-COGNOME       PIC X(10).
+            05 FILLER            PIC X(10) VALUE SPACES.
+            05 RCG-TOTALE        PIC ZZZ9.
+
+       01 RIGA-CITTA.
+            05 RC-CITTA          PIC X(10).
+            05 FILLER            PIC X(13) VALUE SPACES.
+            05 FILLER            PIC X(7)  VALUE 'TOT. '.
+            05 RC-TOTALE         PIC ZZZ9.
+
+       01 RIGA-TOTALE.
+            05 FILLER            PIC X(20) VALUE 'TOTALE GENERALE   '.
+            05 RT-TOTALE         PIC ZZZZZ9.
+
+       01 RIGA-TRAILER.
+            05 FILLER            PIC X(26) VALUE
+               'ATTENZIONE: ATTESI        '.
+            05 RTR-ATTESI        PIC ZZZZZZZZZ9.
+            05 FILLER            PIC X(11) VALUE ' TROVATI   '.
+            05 RTR-TROVATI       PIC ZZZZZ9.
+
+      ************************************************************
+      *                PROCEDURE DIVISION
+      ************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LINE.
+            PERFORM CONTROLLA-SEQUENZA THRU FINE-CONTROLLA-SEQUENZA.
+            IF WS-SEQ-ERRORE = 'S'
+                DISPLAY 'ERRORE: ABITANTI.TXT NON E IN ORDINE DI CITTA'
+                MOVE 'CONTROLLA-SEQUENZA'       TO ECC-PARAGRAFO
+                MOVE SPACES                     TO ECC-CHIAVE
+                MOVE 'ABITANTI.TXT FUORI ORDINE DI CITTA'
+                     TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                MOVE 8 TO WS-RETURN-CODE
+            ELSE
+                PERFORM CONTROLLA-CHECKPOINT
+                   THRU FINE-CONTROLLA-CHECKPOINT
+                PERFORM APERTURA THRU FINE-APERTURA
+                PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'
+                PERFORM CHIUSURA THRU FINE-CHIUSURA
+            END-IF.
+
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+      *
+       CONTROLLA-SEQUENZA.
+      **************************************************************
+      * UNA PRIMA LETTURA DEL FILE PER VERIFICARE CHE SIA IN ORDINE *
+      * DI CITTA PRIMA DI FAR PARTIRE IL CONTROL-BREAK VERO E       *
+      * PROPRIO: SE NON LO E' IL CONTROL-BREAK PRODURREBBE TOTALI   *
+      * SENZA SIGNIFICATO.                                         *
+      **************************************************************
+           MOVE SPACES TO WS-CITTA-PREC.
+           MOVE 'N'    TO WS-SEQ-ERRORE.
+           MOVE 'N'    TO SEQ-FINE-FILE.
+           OPEN INPUT PRIMOF.
+           PERFORM LEGGI-VALIDA THRU FINE-LEGGI-VALIDA
+                UNTIL SEQ-FINE-FILE = 'S'.
+           CLOSE PRIMOF.
+       FINE-CONTROLLA-SEQUENZA.
+            EXIT.
+      *
+       LEGGI-VALIDA.
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO SEQ-FINE-FILE
+                NOT AT END
+                     IF TR-ID = 'TRAILER   '
+                         MOVE 'S' TO SEQ-FINE-FILE
+                     ELSE
+                         IF CITTA < WS-CITTA-PREC
+                             MOVE 'S' TO WS-SEQ-ERRORE
+                             MOVE 'S' TO SEQ-FINE-FILE
+                         ELSE
+                             MOVE CITTA TO WS-CITTA-PREC
+                         END-IF
+                     END-IF
+           END-READ.
+       FINE-LEGGI-VALIDA.
+            EXIT.
+      *
+       CONTROLLA-CHECKPOINT.
+      **************************************************************
+      * SE UN'ESECUZIONE PRECEDENTE E' STATA INTERROTTA RESTA UN    *
+      * CHECKPOINT CON L'ULTIMA CITTA COMPLETATA E IL NUMERO DI     *
+      * RECORD GIA' ELABORATI: LI RILEGGIAMO PER RIPARTIRE DA LI'.  *
+      **************************************************************
+           MOVE 'N'    TO WS-RESTART.
+           MOVE ZERO   TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CK-STATUS = '00'
+               READ CHECKPOINT INTO WS-CHECKPOINT-REC
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE 'S'        TO WS-RESTART
+                        MOVE WS-CK-COUNT TO WS-SKIP-COUNT
+                        MOVE WS-CK-GRAN-TOTALE TO WS-GRAN-TOTALE
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+       FINE-CONTROLLA-CHECKPOINT.
+            EXIT.
+      *
+       APERTURA.
+
+           OPEN INPUT PRIMOF.
+
+           ACCEPT WS-DATA-ESECUZIONE FROM DATE YYYYMMDD.
+           MOVE WS-GIORNO TO I1-GG.
+           MOVE WS-MESE   TO I1-MM.
+           MOVE WS-ANNO   TO I1-AAAA.
+
+           IF WS-RESTART = 'S'
+               OPEN EXTEND REPORTF
+               DISPLAY 'RIPRESA DA CHECKPOINT: ' WS-SKIP-COUNT
+                       ' RECORD GIA ELABORATI'
+               PERFORM SALTA-RECORD THRU FINE-SALTA-RECORD
+                    VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+           ELSE
+               OPEN OUTPUT REPORTF
+               PERFORM STAMPA-INTESTAZIONE THRU FINE-STAMPA-INTESTAZIONE
+           END-IF.
+
+           PERFORM LEGGI-RECORD THRU FINE-LEGGI-RECORD.
+           IF FINE-FILE = 'S'
+                DISPLAY 'FILE PRIMOF VUOTO'
+                MOVE 'APERTURA'   TO ECC-PARAGRAFO
+                MOVE SPACES       TO ECC-CHIAVE
+                MOVE 'FILE ABITANTI.TXT VUOTO' TO ECC-DESCRIZIONE
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+                IF WS-RETURN-CODE < 4
+                    MOVE 4 TO WS-RETURN-CODE
+                END-IF
+           ELSE
+                MOVE CITTA         TO WS-CITTA
+                MOVE COGNOME       TO WS-COGNOME
+                MOVE 'N'           TO WS-PRIMO-REC
+           END-IF.
+
+       FINE-APERTURA.
+            EXIT.
+      *
+       SALTA-RECORD.
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+           END-READ.
+       FINE-SALTA-RECORD.
+            EXIT.
+      * RICORDATI DI CONTROLLARE COSA FARE PER IL PRIMO RECORD
+       ELABORA.
+
+            IF CITTA NOT = WS-CITTA
+                PERFORM NUOVO-CLIENTE  THRU FINE-NUOVO-CLIENTE
+            ELSE
+                IF COGNOME NOT = WS-COGNOME
+                    PERFORM NUOVO-COGNOME THRU FINE-NUOVO-COGNOME
+                ELSE
+                    PERFORM STESSO-CLIENTE  THRU FINE-STESSO-CLIENTE
+                END-IF
+            END-IF.
+
+
+            PERFORM LEGGI-RECORD THRU FINE-LEGGI-RECORD.
+
+       FINE-ELABORA.
+            EXIT.
+      *
+       LEGGI-RECORD.
+           READ PRIMOF INTO WS-PRIMOF AT END
+                MOVE 'S' TO FINE-FILE
+                NOT AT END
+                     IF TR-ID = 'TRAILER   '
+                         PERFORM VERIFICA-TRAILER
+                            THRU FINE-VERIFICA-TRAILER
+                         MOVE 'S' TO FINE-FILE
+                     ELSE
+                         ADD 1 TO WS-RECORD-COUNT
+                     END-IF
+           END-READ.
+       FINE-LEGGI-RECORD.
+            EXIT.
+      *
+       VERIFICA-TRAILER.
+           IF TR-COUNT NOT = WS-RECORD-COUNT
+               MOVE 'S' TO WS-TRAILER-ERRORE
+               DISPLAY 'ATTENZIONE: TRAILER ATTESI ' TR-COUNT
+                       ' TROVATI ' WS-RECORD-COUNT
+               MOVE 'VERIFICA-TRAILER' TO ECC-PARAGRAFO
+               MOVE SPACES             TO ECC-CHIAVE
+               MOVE 'DISCORDANZA CONTEGGIO TRAILER' TO ECC-DESCRIZIONE
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+       FINE-VERIFICA-TRAILER.
+            EXIT.
+      *
+       SCRIVI-ECCEZIONE.
+      **************************************************************
+      * APPENDE UNA RIGA AL FILE ECCEZIONI.TXT, CONDIVISO DA TUTTI  *
+      * I PROGRAMMI, COSI' CHE LE ANOMALIE SI POSSANO RIVEDERE TUTTE*
+      * INSIEME INVECE CHE NEL LOG DI CONSOLE DI CIASCUN JOB.       *
+      **************************************************************
+           ACCEPT WS-DATA-ESECUZIONE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORA-ECCEZIONE   FROM TIME.
+           MOVE WS-GIORNO TO ECC-GG.
+           MOVE WS-MESE   TO ECC-MM.
+           MOVE WS-ANNO   TO ECC-AAAA.
+           MOVE WS-OE-ORE TO ECC-HH.
+           MOVE WS-OE-MIN TO ECC-MIN.
+           MOVE 'ABI'     TO ECC-PROGRAMMA.
+
+           OPEN EXTEND ECCEZIONI.
+           IF WS-ECC-STATUS NOT = '00'
+               OPEN OUTPUT ECCEZIONI
+           END-IF.
+           WRITE REC-ECCEZIONE FROM RIGA-ECCEZIONE.
+           CLOSE ECCEZIONI.
+       FINE-SCRIVI-ECCEZIONE.
+            EXIT.
+      *
+       STESSO-CLIENTE.
+           COMPUTE TOTALE = TOTALE + 1.
+
+       FINE-STESSO-CLIENTE.
+            EXIT.
+      *
+       NUOVO-COGNOME.
+           PERFORM STAMPA-RIGA-COGNOME THRU FINE-STAMPA-RIGA-COGNOME.
+           MOVE COGNOME             TO WS-COGNOME.
+           MOVE ZERO                TO TOTALE.
+           COMPUTE TOTALE = TOTALE + 1.
+
+       FINE-NUOVO-COGNOME.
+            EXIT.
+      *
+       NUOVO-CLIENTE.
+           IF WS-PRIMO-REC NOT = 'S'
+               PERFORM STAMPA-RIGA-COGNOME THRU FINE-STAMPA-RIGA-COGNOME
+               PERFORM STAMPA-RIGA-CITTA   THRU FINE-STAMPA-RIGA-CITTA
+               PERFORM SCRIVI-CHECKPOINT THRU FINE-SCRIVI-CHECKPOINT
+           END-IF.
+           MOVE 'N'                 TO WS-PRIMO-REC.
+           MOVE CITTA               TO WS-CITTA.
+           MOVE COGNOME              TO WS-COGNOME.
+           MOVE ZERO                 TO TOTALE.
+           MOVE ZERO                 TO CITTA-TOTALE.
+           COMPUTE TOTALE = TOTALE + 1.
+
+       FINE-NUOVO-CLIENTE.
+            EXIT.
+      *
+       SCRIVI-CHECKPOINT.
+      **************************************************************
+      * SCRIVE IL CHECKPOINT ALLA FINE DI OGNI CITTA COMPLETATA:    *
+      * SE L'ESECUZIONE VIENE INTERROTTA SI RIPARTE DA QUI SENZA    *
+      * RIELABORARE LE CITTA GIA' STAMPATE.                         *
+      **************************************************************
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CITTA            TO CK-CITTA.
+           COMPUTE CK-COUNT = WS-RECORD-COUNT - 1.
+           MOVE WS-GRAN-TOTALE      TO CK-GRAN-TOTALE.
+           WRITE REC-CHECKPOINT.
+           CLOSE CHECKPOINT.
+       FINE-SCRIVI-CHECKPOINT.
+            EXIT.
+      *
+       STAMPA-INTESTAZIONE.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-1.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF.
+           MOVE SPACES TO REC-REPORTF.
+           WRITE REC-REPORTF FROM INTESTAZIONE-2.
+       FINE-STAMPA-INTESTAZIONE.
+            EXIT.
+      *
+       STAMPA-RIGA-COGNOME.
+           MOVE WS-COGNOME  TO RCG-COGNOME.
+           MOVE TOTALE      TO RCG-TOTALE.
+           MOVE SPACES      TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-COGNOME.
+           ADD TOTALE       TO CITTA-TOTALE.
+       FINE-STAMPA-RIGA-COGNOME.
+            EXIT.
+      *
+       STAMPA-RIGA-CITTA.
+           MOVE WS-CITTA       TO RC-CITTA.
+           MOVE CITTA-TOTALE   TO RC-TOTALE.
+           MOVE SPACES         TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-CITTA.
+           ADD CITTA-TOTALE    TO WS-GRAN-TOTALE.
+       FINE-STAMPA-RIGA-CITTA.
+            EXIT.
+      *
+       CHIUSURA.
+           IF WS-PRIMO-REC NOT = 'S'
+               PERFORM STAMPA-RIGA-COGNOME THRU FINE-STAMPA-RIGA-COGNOME
+               PERFORM STAMPA-RIGA-CITTA THRU FINE-STAMPA-RIGA-CITTA
+           END-IF.
+           MOVE SPACES       TO REC-REPORTF.
+           WRITE REC-REPORTF.
+           MOVE WS-GRAN-TOTALE TO RT-TOTALE.
+           MOVE SPACES       TO REC-REPORTF.
+           WRITE REC-REPORTF FROM RIGA-TOTALE.
+
+           IF WS-TRAILER-ERRORE = 'S'
+               MOVE TR-COUNT        TO RTR-ATTESI
+               MOVE WS-RECORD-COUNT TO RTR-TROVATI
+               MOVE SPACES          TO REC-REPORTF
+               WRITE REC-REPORTF FROM RIGA-TRAILER
+           END-IF.
+
+           CLOSE PRIMOF.
+           CLOSE REPORTF.
+
+      * FILE ELABORATO PER INTERO: IL CHECKPOINT NON SERVE PIU'.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       FINE-CHIUSURA.
+            EXIT.
